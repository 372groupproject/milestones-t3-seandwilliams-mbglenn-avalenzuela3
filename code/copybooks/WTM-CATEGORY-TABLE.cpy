@@ -0,0 +1,16 @@
+    *> Data-driven expense-category table for WHERES_THE_MONEY.
+    *> Adding a new category (e.g. Insurance) means adding an OCCURS
+    *> entry and an init line in INIT-CATEGORIES-SECT, not a new
+    *> ACCEPT/COMPUTE/DISPLAY block.
+       01 WS-Budget-Categories.
+          05 WS-Category OCCURS 6 TIMES INDEXED BY Cat-Idx.
+             10 Cat-Name           PIC X(15).
+             10 Cat-Prompt         PIC X(60).
+             10 Cat-Error-Msg      PIC X(95).
+             10 Cat-Pro-Error-Msg  PIC X(95).
+             10 Cat-Raw-Amount     PIC S9(7)V99.
+             10 Cat-Yearly-Amount  PIC S9(7)V99.
+             10 Cat-Percent        PIC S9(7)V99.
+             10 Cat-Multiplier     PIC 9(3).
+             10 Cat-Is-Tax         PIC X.
+                88 Cat-Tax-Calc    VALUE "Y".
