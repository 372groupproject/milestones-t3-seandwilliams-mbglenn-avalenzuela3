@@ -0,0 +1,4 @@
+    *> Shared Salary definition used by the budgeting programs so the
+    *> field's width stays identical everywhere it is carried - widen it
+    *> here once rather than independently in each program.
+       01 Salary PIC S9(8)V99 Value 0000001.00.
