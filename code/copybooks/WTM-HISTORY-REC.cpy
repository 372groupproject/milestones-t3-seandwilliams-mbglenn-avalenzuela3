@@ -0,0 +1,19 @@
+    *> Shared BUDGET-HISTORY.DAT record layout for WHERES_THE_MONEY.
+    *> One record is written per pass through the budgeting loop so a
+    *> run can be reviewed after the job ends.
+       01 Budget-History-Record.
+          05 Hist-Employee-ID    PIC 9(6).
+          05 Hist-Salary         PIC S9(8)V99.
+          05 Hist-Rent           PIC S9(7)V99.
+          05 Hist-Bills          PIC S9(7)V99.
+          05 Hist-Food           PIC S9(7)V99.
+          05 Hist-Travel         PIC S9(7)V99.
+          05 Hist-Taxes          PIC S9(7)V99.
+          05 Hist-Rent-Percent   PIC S9(7)V99.
+          05 Hist-Bills-Percent  PIC S9(7)V99.
+          05 Hist-Food-Percent   PIC S9(7)V99.
+          05 Hist-Travel-Percent PIC S9(7)V99.
+          05 Hist-Taxes-Percent  PIC S9(7)V99.
+          05 Hist-Extra-Percent  PIC 9(7)V99.
+          05 Hist-Insurance         PIC S9(7)V99.
+          05 Hist-Insurance-Percent PIC S9(7)V99.
