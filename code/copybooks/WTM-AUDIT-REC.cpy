@@ -0,0 +1,17 @@
+    *> Shared WTM-AUDIT-LOG.DAT record layout for WTM-INTERNATIONAL.
+    *> One record is written per completed currency conversion so the
+    *> conversions performed in a run can be reviewed after the job ends.
+       01 Audit-Log-Record.
+          05 Audit-Employee-ID   PIC 9(6).
+          05 Audit-Curr-Code     PIC X(3).
+          05 Audit-FX-Rate       PIC 9(5)V9999.
+          05 Audit-Tax-Rate      PIC 9(3)V9999.
+          05 Audit-Salary        PIC 9(8)V99.
+          05 Audit-Rent          PIC S9(7)V99.
+          05 Audit-Bills         PIC S9(7)V99.
+          05 Audit-Food          PIC S9(7)V99.
+          05 Audit-Travel        PIC S9(7)V99.
+          05 Audit-Extra         PIC 9(7)V99.
+          05 Audit-Extra-Percent PIC 9(7)V99.
+          05 Audit-Date          PIC 9(8).
+          05 Audit-Time          PIC 9(8).
