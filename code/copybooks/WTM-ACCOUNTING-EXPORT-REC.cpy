@@ -0,0 +1,16 @@
+    *> Shared WTM-ACCOUNTING-EXPORT.DAT record layout for WHERES_THE_MONEY.
+    *> Fixed-format, fixed-width record (no delimiters) matching the
+    *> accounting system's import layout. One record is written per
+    *> household processed, alongside the existing Budget-History-Record.
+       01 Acct-Export-Record.
+          05 Acct-Employee-ID     PIC 9(6).
+          05 Acct-Employee-Name   PIC X(30).
+          05 Acct-Salary          PIC S9(8)V99.
+          05 Acct-Rent            PIC S9(7)V99.
+          05 Acct-Bills           PIC S9(7)V99.
+          05 Acct-Food            PIC S9(7)V99.
+          05 Acct-Travel          PIC S9(7)V99.
+          05 Acct-Taxes           PIC S9(7)V99.
+          05 Acct-Insurance       PIC S9(7)V99.
+          05 Acct-Extra           PIC S9(7)V99.
+          05 Acct-Export-Date     PIC 9(8).
