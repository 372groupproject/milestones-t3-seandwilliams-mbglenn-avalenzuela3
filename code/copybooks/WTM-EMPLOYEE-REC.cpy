@@ -0,0 +1,5 @@
+    *> Shared employee-identity layout used by the budgeting programs so
+    *> a household/conversion can be attributed to a named employee.
+       01 Employee-Identity.
+          05 Employee-ID      PIC 9(6).
+          05 Employee-Name    PIC X(30).
