@@ -0,0 +1,11 @@
+    *> Record layout for a batch-mode input file feeding WHERES_THE_MONEY
+    *> the same six fields normally typed in at the Salary/Rent/Bills/
+    *> Food/Travel/Tax_Percent ACCEPT prompts, one employee per record.
+       01 Batch-Input-Record.
+          05 Batch-Salary            PIC 9(8)V99.
+          05 Batch-Secondary-Income  PIC 9(7)V99.
+          05 Batch-Rent           PIC 9(7)V99.
+          05 Batch-Bills          PIC 9(7)V99.
+          05 Batch-Food           PIC 9(7)V99.
+          05 Batch-Travel         PIC 9(7)V99.
+          05 Batch-Tax-Percent    PIC 9(7)V99.
