@@ -1,91 +1,1414 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WHERES_THE_MONEY.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Salary PIC 9(7)V99 Value 0000001.00. 
-01 Rent PIC 9(7)V99.
-01 Bills PIC 9(7)V99.
-01 Food PIC 9(7)V99.
-01 Travel PIC 9(7)V99.
-01 Tax_Percent PIC 9(7)V99.
-01 Yearly_Rent PIC 9(7)V99.
-01 Yearly_Bills PIC 9(7)V99.
-01 Yearly_Food PIC 9(7)V99.
-01 Yearly_Taxes PIC 9(7)V99.
-01 Extra PIC 9(7)V99.
-01 Rent_Percent PIC 9(7)V99.
-01 Bills_Percent PIC 9(7)V99.
-01 Food_Percent PIC 9(7)V99.
-01 Travel_Percent PIC 9(7)V99.
-01 Taxes_Percent PIC 9(7)V99.
-01 Extra_Percent PIC 9(7)V99.
-
-
-PROCEDURE DIVISION.
-DISPLAY '--------------------------------------------------------------------------------------------------'.
-DISPLAY '-----------------------------WHERES THE MONEY? YOU BETTER BUDGET!---------------------------------'.
-DISPLAY '--------------------------------------------------------------------------------------------------'.
-DISPLAY "We can accept up to and including $9999999.99".
-DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
-PERFORM UNTIL Salary = 0
-    ACCEPT Salary
-    IF (Salary = 0) THEN
-        STOP RUN
-    END-IF
-    ACCEPT Rent
-    IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over $0.'
-        STOP RUN
-    END-IF
-    ACCEPT Bills
-    IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over $0.'
-        STOP RUN
-    END-IF
-    ACCEPT Food
-    IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over $0.'
-        STOP RUN
-    END-IF
-    ACCEPT Travel
-    IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least $1.'
-        STOP RUN
-    END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
-        STOP RUN
-    END-IF
-    DISPLAY 'Annual salary $', Salary
-    DISPLAY 'Monthly mortgage/rent: $', Rent
-    DISPLAY 'Monthly bills: $', Bills
-    DISPLAY 'Weekly grocery/food expenses: $', Food
-    DISPLAY 'Annual travel expenses: $', Travel
-    DISPLAY 'Tax Percentage: $', Tax_Percent
-    COMPUTE Yearly_Rent = Rent * 12
-    COMPUTE Yearly_Bills = Bills * 12
-    COMPUTE Yearly_Food = Food * 52
-    COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
-    COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
-    DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of $', Salary
-    DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | $', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | $', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | $', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | $', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | $', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | $', Extra, '  |  ', Extra_Percent, '% | #########################'
-    DISPLAY '--------------------------------------------------------------------------------------------------'
-END-PERFORM.
-STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WHERES_THE_MONEY.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Budget-History-File ASSIGN TO "BUDGET-HISTORY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Budget-History-Status.
+    SELECT Batch-Input-File ASSIGN TO "BUDGET-BATCH-INPUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Batch-Input-Status.
+    SELECT Batch-Checkpoint-File ASSIGN TO "BUDGET-BATCH-CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Batch-Checkpoint-Status.
+    SELECT Budget-Report-File ASSIGN TO "BUDGET-REPORT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Budget-Report-Status.
+    SELECT Budget-History-Read-File ASSIGN TO "BUDGET-HISTORY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Budget-History-Read-Status.
+    SELECT Message-Config-File ASSIGN TO "WTM-MESSAGE-CONFIG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Message-Config-Status.
+    SELECT Acct-Export-File ASSIGN TO "WTM-ACCOUNTING-EXPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Acct-Export-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  Budget-History-File.
+    COPY "WTM-HISTORY-REC.cpy".
+
+FD  Batch-Input-File.
+    COPY "WTM-BATCH-INPUT-REC.cpy".
+
+FD  Batch-Checkpoint-File.
+01 Checkpoint-Record PIC 9(7).
+
+FD  Budget-Report-File.
+01 Report-Line PIC X(100).
+
+FD  Budget-History-Read-File.
+    COPY "WTM-HISTORY-REC.cpy"
+        REPLACING ==Budget-History-Record== BY ==Prior-History-Record==
+                  ==Hist-Employee-ID==    BY ==Prior-Hist-Employee-ID==
+                  ==Hist-Salary==         BY ==Prior-Hist-Salary==
+                  ==Hist-Rent-Percent==   BY ==Prior-Hist-Rent-Percent==
+                  ==Hist-Bills-Percent==  BY ==Prior-Hist-Bills-Percent==
+                  ==Hist-Food-Percent==   BY ==Prior-Hist-Food-Percent==
+                  ==Hist-Travel-Percent== BY ==Prior-Hist-Travel-Percent==
+                  ==Hist-Taxes-Percent==  BY ==Prior-Hist-Taxes-Percent==
+                  ==Hist-Extra-Percent==  BY ==Prior-Hist-Extra-Percent==
+                  ==Hist-Rent==           BY ==Prior-Hist-Rent==
+                  ==Hist-Bills==          BY ==Prior-Hist-Bills==
+                  ==Hist-Food==           BY ==Prior-Hist-Food==
+                  ==Hist-Travel==         BY ==Prior-Hist-Travel==
+                  ==Hist-Taxes==          BY ==Prior-Hist-Taxes==
+                  ==Hist-Insurance-Percent== BY ==Prior-Hist-Insurance-Percent==
+                  ==Hist-Insurance==      BY ==Prior-Hist-Insurance==.
+
+FD  Message-Config-File.
+01 Message-Config-Record PIC X(1).
+
+FD  Acct-Export-File.
+    COPY "WTM-ACCOUNTING-EXPORT-REC.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-Acct-Export-Status PIC XX.
+01 WS-Message-Config-Status PIC XX.
+01 WS-Message-Tone PIC X VALUE "N".
+    88 Professional-Tone VALUE "P" "p".
+01 Budget-History-Status PIC XX.
+01 Batch-Input-Status PIC XX.
+01 Batch-Checkpoint-Status PIC XX.
+01 Budget-Report-Status PIC XX.
+01 Budget-History-Read-Status PIC XX.
+01 WS-Has-Prior-Month PIC X VALUE "N".
+    88 Has-Prior-Month VALUE "Y".
+01 WS-Prior-History-Table.
+    05 WS-Prior-Hist-Entry OCCURS 500 TIMES INDEXED BY Prior-Hist-Idx.
+       10 WS-PH-Employee-ID      PIC 9(6).
+       10 WS-PH-Salary           PIC S9(8)V99.
+       10 WS-PH-Rent             PIC S9(7)V99.
+       10 WS-PH-Bills            PIC S9(7)V99.
+       10 WS-PH-Food             PIC S9(7)V99.
+       10 WS-PH-Travel           PIC S9(7)V99.
+       10 WS-PH-Taxes            PIC S9(7)V99.
+       10 WS-PH-Insurance        PIC S9(7)V99.
+       10 WS-PH-Extra-Percent    PIC 9(7)V99.
+01 WS-Prior-History-Count PIC 9(4) VALUE 0.
+01 WS-Preview-Mode PIC X VALUE "N".
+    88 In-Preview-Mode VALUE "Y".
+01 Report-Page-Number PIC 9(5) VALUE 0.
+01 Report-Employee-Number PIC 9(5) VALUE 0.
+01 WS-Report-Text PIC X(100).
+01 Batch-EOF-Flag PIC X VALUE "N".
+    88 Batch-EOF VALUE "Y".
+01 Checkpoint-Interval PIC 9(3) VALUE 10.
+01 Records-Processed PIC 9(7) VALUE 0.
+01 Records-To-Skip PIC 9(7) VALUE 0.
+01 Run-Mode PIC X VALUE "I".
+    COPY "WTM-SALARY.cpy".
+01 Secondary_Income PIC S9(7)V99.
+01 Extra PIC 9(7)V99.
+01 Total_Expenses PIC S9(7)V99.
+01 Deficit_Amount PIC 9(7)V99.
+01 Extra_Percent PIC 9(7)V99.
+01 WS-Prior-Total-Expenses PIC S9(7)V99.
+01 WS-Salary-Variance PIC S9(8)V99.
+01 WS-Expense-Variance PIC S9(7)V99.
+01 WS-Extra-Percent-Variance PIC S9(7)V99.
+01 WS-Grand-Total-Runs PIC 9(7) VALUE 0.
+01 WS-Grand-Total-Salary PIC S9(9)V99 VALUE 0.
+01 WS-Grand-Total-Expenses PIC S9(9)V99 VALUE 0.
+01 WS-Grand-Total-Extra PIC 9(9)V99 VALUE 0.
+01 WS-Grand-Total-Cat-Totals.
+    05 WS-Grand-Total-Cat-Total PIC S9(9)V99 OCCURS 6 TIMES VALUE 0.
+01 WS-Batch-Employee-Count PIC 9(7) VALUE 0.
+01 WS-Batch-Grand-Total-Salary PIC S9(9)V99 VALUE 0.
+01 WS-Batch-Grand-Total-Expenses PIC S9(9)V99 VALUE 0.
+01 WS-Batch-Grand-Total-Extra PIC 9(9)V99 VALUE 0.
+01 WS-Batch-Cat-Totals.
+    05 WS-Batch-Cat-Total PIC S9(9)V99 OCCURS 6 TIMES VALUE 0.
+01 WS-Batch-Avg-Salary PIC S9(9)V99.
+
+    COPY "WTM-CATEGORY-TABLE.cpy".
+    COPY "WTM-EMPLOYEE-REC.cpy".
+
+01 Cat-Rent        PIC 9 VALUE 1.
+01 Cat-Bills        PIC 9 VALUE 2.
+01 Cat-Food         PIC 9 VALUE 3.
+01 Cat-Travel       PIC 9 VALUE 4.
+01 Cat-Taxes        PIC 9 VALUE 5.
+01 Cat-Insurance    PIC 9 VALUE 6.
+
+01 WS-Amount-Input PIC X(12).
+01 WS-Amount-Value PIC S9(7)V99.
+01 WS-Test-Numval PIC S9(7).
+01 WS-Input-Valid PIC X VALUE "N".
+    88 Input-Valid VALUE "Y".
+01 WS-Employee-Name-Input PIC X(50).
+01 WS-Employee-Name-Length PIC 9(3).
+01 WS-Salary-Input PIC X(13).
+01 WS-Salary-Value PIC 9(8)V99.
+01 WS-Salary-Test-Numval PIC S9(8).
+01 WS-Pay-Period-Input PIC X VALUE "A".
+    88 Pay-Period-Weekly VALUE "W" "w".
+    88 Pay-Period-Biweekly VALUE "B" "b".
+01 WS-Divide-Guard-Divisor PIC S9(8)V99.
+01 WS-Count-Input PIC X(7).
+01 WS-Count-Test-Numval PIC S9(5).
+01 WS-Employee-Count PIC 9(5) VALUE 0.
+01 WS-Employee-Idx PIC 9(5) VALUE 0.
+01 WS-High-Earner-Threshold PIC 9(8)V99 VALUE 200000.00.
+01 WS-High-Earner-Flag PIC X VALUE "N".
+    88 High-Earner VALUE "Y" FALSE "N".
+01 WS-Employee-ID-Input PIC X(8).
+01 WS-Employee-ID-Test-Numval PIC S9(6).
+01 WS-Debt-Response PIC X VALUE "N".
+    88 Wants-Debt-Tracking VALUE "Y" "y" FALSE "N".
+01 WS-Debt-Balance PIC 9(8)V99.
+01 WS-Debt-Annual-Rate PIC 9(3)V99.
+01 WS-Debt-Monthly-Payment PIC 9(7)V99.
+01 WS-Debt-Monthly-Rate PIC 9(3)V99999.
+01 WS-Debt-Interest-Amount PIC S9(8)V99.
+01 WS-Debt-Remaining PIC S9(8)V99.
+01 WS-Debt-Months-To-Payoff PIC 9(5) VALUE 0.
+01 WS-Debt-Total-Interest-Paid PIC 9(8)V99 VALUE 0.
+01 WS-Debt-Max-Months PIC 9(5) VALUE 1200.
+01 WS-Savings-Response PIC X VALUE "N".
+    88 Wants-Savings-Tracking VALUE "Y" "y" FALSE "N".
+01 WS-Savings-Goal PIC 9(8)V99.
+01 WS-Savings-Current PIC 9(8)V99.
+01 WS-Savings-Monthly-Contribution PIC S9(7)V99.
+01 WS-Savings-Remaining PIC S9(8)V99.
+01 WS-Savings-Months-To-Goal PIC 9(5) VALUE 0.
+01 WS-Rollup-Table.
+    05 WS-Rollup-Entry OCCURS 12 TIMES INDEXED BY Rollup-Idx.
+        10 WS-Rollup-Salary   PIC 9(8)V99.
+        10 WS-Rollup-Expenses PIC 9(8)V99.
+        10 WS-Rollup-Extra    PIC 9(8)V99.
+01 WS-Rollup-Slot PIC 9(2) VALUE 0.
+01 WS-Rollup-Records-Seen PIC 9(5) VALUE 0.
+01 WS-Rollup-Entries-To-Sum PIC 9(2) VALUE 0.
+01 WS-Rollup-Total-Salary PIC 9(9)V99 VALUE 0.
+01 WS-Rollup-Total-Expenses PIC 9(9)V99 VALUE 0.
+01 WS-Rollup-Total-Extra PIC 9(9)V99 VALUE 0.
+01 WS-Rollup-Avg-Salary PIC 9(9)V99 VALUE 0.
+01 WS-Rollup-Avg-Expenses PIC 9(9)V99 VALUE 0.
+01 WS-Rollup-Avg-Extra PIC 9(9)V99 VALUE 0.
+01 WS-Base-Salary PIC 9(8)V99.
+01 WS-What-If-Response PIC X VALUE "N".
+    88 Wants-What-If VALUE "Y" "y" FALSE "N".
+01 WS-What-If-Cat-Input PIC X VALUE SPACE.
+01 WS-What-If-Cat-Choice PIC 9 VALUE 0.
+01 WS-What-If-Valid-Flag PIC X VALUE "N".
+    88 What-If-Cat-Valid VALUE "Y" FALSE "N".
+01 WS-Needs-Percent PIC S9(7)V99.
+01 WS-Wants-Percent PIC S9(7)V99.
+01 WS-Savings-Percent PIC S9(7)V99.
+01 WS-Needs-Target PIC 9(3)V99 VALUE 50.00.
+01 WS-Wants-Target PIC 9(3)V99 VALUE 30.00.
+01 WS-Savings-Target PIC 9(3)V99 VALUE 20.00.
+01 WS-Percent-Sum PIC S9(7)V99.
+01 WS-Percent-Sum-Diff PIC S9(7)V99.
+01 WS-Reconcile-Tolerance PIC 9(3)V99 VALUE 1.00.
+01 WS-Joint-Employee-ID-1 PIC 9(6).
+01 WS-Joint-Employee-Name-1 PIC X(30).
+01 WS-Joint-Employee-ID-2 PIC 9(6).
+01 WS-Joint-Employee-Name-2 PIC X(30).
+01 WS-Joint-Salary-1 PIC 9(8)V99.
+01 WS-Joint-Salary-2 PIC 9(8)V99.
+01 WS-Joint-Secondary-1 PIC S9(7)V99.
+01 WS-Joint-Secondary-2 PIC S9(7)V99.
+01 WS-Joint-Rent-1 PIC S9(7)V99.
+01 WS-Joint-Rent-2 PIC S9(7)V99.
+01 WS-Joint-Bills-1 PIC S9(7)V99.
+01 WS-Joint-Bills-2 PIC S9(7)V99.
+01 WS-Joint-Food-1 PIC S9(7)V99.
+01 WS-Joint-Food-2 PIC S9(7)V99.
+01 WS-Joint-Travel-1 PIC S9(7)V99.
+01 WS-Joint-Travel-2 PIC S9(7)V99.
+01 WS-Joint-Combined-Name PIC X(30).
+
+01 WS-Non-Interactive-Flag PIC X VALUE "N".
+    88 Non-Interactive-Mode VALUE "Y" FALSE "N".
+01 WS-CLI-Arg-Count PIC 9(2) VALUE 0.
+01 WS-CLI-Arg-Field PIC X(60).
+01 WS-CLI-Test-Numval PIC S9(1).
+01 WS-CLI-Arg-Num PIC 9(2).
+01 WS-Bar-Chart PIC X(25).
+01 WS-Bar-Percent PIC S9(7)V99.
+01 WS-Bar-Length PIC 9(2).
+01 WS-Bar-Idx PIC 9(2).
+01 WS-Split-Response PIC X VALUE "N".
+    88 Wants-Split VALUE "Y" "y" FALSE "N".
+01 WS-Split-Percent PIC 9(3)V99.
+01 WS-Savings-Split-Amount PIC S9(7)V99.
+01 WS-Checking-Split-Amount PIC S9(7)V99.
+01 WS-Invest-Response PIC X VALUE "N".
+    88 Wants-Investment-Projection VALUE "Y" "y" FALSE "N".
+01 WS-Invest-Annual-Rate PIC S9(3)V99.
+01 WS-Invest-Monthly-Rate PIC S9(3)V99999.
+01 WS-Invest-Years PIC 9(2).
+01 WS-Invest-Total-Months PIC 9(4).
+01 WS-Invest-Max-Months PIC 9(4) VALUE 1200.
+01 WS-Invest-Month-Idx PIC 9(4).
+01 WS-Invest-Monthly-Contribution PIC S9(7)V99.
+01 WS-Invest-Balance PIC S9(9)V99.
+
+
+PROCEDURE DIVISION.
+PERFORM READ-PRIOR-HISTORY-SECT.
+OPEN EXTEND Budget-History-File.
+IF Budget-History-Status = "35" THEN
+    OPEN OUTPUT Budget-History-File
+END-IF
+OPEN OUTPUT Budget-Report-File.
+OPEN EXTEND Acct-Export-File.
+IF WS-Acct-Export-Status = "35" THEN
+    OPEN OUTPUT Acct-Export-File
+END-IF.
+PERFORM INIT-CATEGORIES-SECT.
+PERFORM LOAD-MESSAGE-CONFIG-SECT.
+ACCEPT WS-CLI-Arg-Count FROM ARGUMENT-NUMBER.
+IF WS-CLI-Arg-Count > 0 THEN
+    SET Non-Interactive-Mode TO TRUE
+    PERFORM PARAMETER-DRIVEN-SECT
+ELSE
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY '-----------------------------WHERES THE MONEY? YOU BETTER BUDGET!---------------------------------'
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY "Enter I to budget one household at a time, B to process a batch file of employee records, C to budget a set count of households interactively, A for an annual roll-up report, or J for a joint household with two incomes"
+    ACCEPT Run-Mode
+    EVALUATE TRUE
+        WHEN (Run-Mode = "B") OR (Run-Mode = "b")
+            PERFORM BATCH-SECT
+        WHEN (Run-Mode = "C") OR (Run-Mode = "c")
+            PERFORM COUNT-DRIVEN-SECT
+        WHEN (Run-Mode = "A") OR (Run-Mode = "a")
+            PERFORM ANNUAL-ROLLUP-SECT
+        WHEN (Run-Mode = "J") OR (Run-Mode = "j")
+            PERFORM JOINT-BUDGET-SECT
+        WHEN OTHER
+            PERFORM INTERACTIVE-SECT
+    END-EVALUATE
+END-IF
+PERFORM 9999-End-Program.
+
+PARAMETER-DRIVEN-SECT.
+*> Non-interactive invocation: pass all ten values as positional
+*> command-line arguments, in the same order the interactive prompts
+*> ask for them - Employee-ID, Employee-Name, Salary, secondary income,
+*> rent, bills, food, travel, tax percent, and insurance/subscriptions -
+*> and the household report runs straight through with no prompts.
+*> Debt tracking, the savings goal, and the what-if re-run are all
+*> interactive-only extras, so they are skipped (treated as "N") in
+*> this mode. Salary here is always annual - this mode has no pay-
+*> period prompt.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY '-----------------------------WHERES THE MONEY? YOU BETTER BUDGET!---------------------------------'.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+IF WS-CLI-Arg-Count NOT = 10 THEN
+    DISPLAY 'PARAMETER ERROR: expected 10 command-line arguments (employee-id employee-name salary secondary-income rent bills food travel tax-percent insurance), got ', WS-CLI-Arg-Count
+    PERFORM 9999-End-Program
+END-IF.
+DISPLAY 1 UPON ARGUMENT-NUMBER.
+ACCEPT WS-CLI-Arg-Field FROM ARGUMENT-VALUE.
+MOVE FUNCTION TEST-NUMVAL(WS-CLI-Arg-Field) TO WS-CLI-Test-Numval.
+IF WS-CLI-Test-Numval NOT = 0 THEN
+    DISPLAY 'PARAMETER ERROR: argument 1 (employee ID) is not a valid number.'
+    PERFORM 9999-End-Program
+END-IF.
+COMPUTE Employee-ID = FUNCTION NUMVAL(WS-CLI-Arg-Field)
+    ON SIZE ERROR
+        DISPLAY 'PARAMETER ERROR: argument 1 (employee ID) exceeds the maximum of 999999.'
+        PERFORM 9999-End-Program
+END-COMPUTE.
+DISPLAY 2 UPON ARGUMENT-NUMBER.
+ACCEPT WS-Employee-Name-Input FROM ARGUMENT-VALUE.
+COMPUTE WS-Employee-Name-Length = FUNCTION LENGTH(FUNCTION TRIM(WS-Employee-Name-Input)).
+IF WS-Employee-Name-Length > 30 THEN
+    DISPLAY 'PARAMETER ERROR: argument 2 (employee name) is ', WS-Employee-Name-Length, ' characters, but the limit is 30.'
+    PERFORM 9999-End-Program
+END-IF.
+MOVE FUNCTION TRIM(WS-Employee-Name-Input) TO Employee-Name.
+DISPLAY 3 UPON ARGUMENT-NUMBER.
+ACCEPT WS-CLI-Arg-Field FROM ARGUMENT-VALUE.
+MOVE FUNCTION TEST-NUMVAL(WS-CLI-Arg-Field) TO WS-CLI-Test-Numval.
+IF WS-CLI-Test-Numval NOT = 0 THEN
+    DISPLAY 'PARAMETER ERROR: argument 3 (salary) is not a valid number.'
+    PERFORM 9999-End-Program
+END-IF.
+COMPUTE Salary = FUNCTION NUMVAL(WS-CLI-Arg-Field)
+    ON SIZE ERROR
+        DISPLAY 'PARAMETER ERROR: argument 3 (salary) exceeds the maximum of $99999999.99.'
+        PERFORM 9999-End-Program
+END-COMPUTE.
+DISPLAY 4 UPON ARGUMENT-NUMBER.
+ACCEPT WS-CLI-Arg-Field FROM ARGUMENT-VALUE.
+MOVE FUNCTION TEST-NUMVAL(WS-CLI-Arg-Field) TO WS-CLI-Test-Numval.
+IF WS-CLI-Test-Numval NOT = 0 THEN
+    DISPLAY 'PARAMETER ERROR: argument 4 (secondary income) is not a valid number.'
+    PERFORM 9999-End-Program
+END-IF.
+COMPUTE Secondary_Income = FUNCTION NUMVAL(WS-CLI-Arg-Field)
+    ON SIZE ERROR
+        DISPLAY 'PARAMETER ERROR: argument 4 (secondary income) exceeds the maximum of $9999999.99.'
+        PERFORM 9999-End-Program
+END-COMPUTE.
+PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+    COMPUTE WS-CLI-Arg-Num = Cat-Idx + 4
+    DISPLAY WS-CLI-Arg-Num UPON ARGUMENT-NUMBER
+    ACCEPT WS-CLI-Arg-Field FROM ARGUMENT-VALUE
+    MOVE FUNCTION TEST-NUMVAL(WS-CLI-Arg-Field) TO WS-CLI-Test-Numval
+    IF WS-CLI-Test-Numval NOT = 0 THEN
+        DISPLAY 'PARAMETER ERROR: argument ', WS-CLI-Arg-Num, ' (', Cat-Name(Cat-Idx), ') is not a valid number.'
+        PERFORM 9999-End-Program
+    END-IF
+    COMPUTE Cat-Raw-Amount(Cat-Idx) = FUNCTION NUMVAL(WS-CLI-Arg-Field)
+        ON SIZE ERROR
+            DISPLAY 'PARAMETER ERROR: argument ', WS-CLI-Arg-Num, ' (', Cat-Name(Cat-Idx), ') exceeds the maximum of $9999999.99.'
+            PERFORM 9999-End-Program
+    END-COMPUTE
+    IF Cat-Tax-Calc(Cat-Idx) THEN
+        IF (Cat-Raw-Amount(Cat-Idx) = 0) OR (Cat-Raw-Amount(Cat-Idx) > 100) OR (Cat-Raw-Amount(Cat-Idx) < 0) THEN
+            PERFORM DISPLAY-CAT-ERROR-SECT
+            PERFORM 9999-End-Program
+        END-IF
+    ELSE
+        IF Cat-Raw-Amount(Cat-Idx) = 0 THEN
+            PERFORM DISPLAY-CAT-ERROR-SECT
+            PERFORM 9999-End-Program
+        END-IF
+    END-IF
+END-PERFORM.
+MOVE Salary TO WS-Base-Salary.
+PERFORM DEBT-TRACKING-SECT.
+PERFORM COMPUTE-AND-REPORT-SECT.
+PERFORM WHAT-IF-SECT.
+
+INIT-CATEGORIES-SECT.
+MOVE "Rent"         TO Cat-Name(Cat-Rent)
+MOVE "Monthly mortgage/rent (negative = refund/credit):" TO Cat-Prompt(Cat-Rent)
+MOVE 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over $0.' TO Cat-Error-Msg(Cat-Rent)
+MOVE 'INPUT ERROR: Monthly mortgage/rent must be greater than $0.' TO Cat-Pro-Error-Msg(Cat-Rent)
+MOVE 12 TO Cat-Multiplier(Cat-Rent)
+MOVE "N" TO Cat-Is-Tax(Cat-Rent)
+
+MOVE "Bills"        TO Cat-Name(Cat-Bills)
+MOVE "Monthly bills (negative = refund/credit):" TO Cat-Prompt(Cat-Bills)
+MOVE 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over $0.' TO Cat-Error-Msg(Cat-Bills)
+MOVE 'INPUT ERROR: Monthly bills must be greater than $0.' TO Cat-Pro-Error-Msg(Cat-Bills)
+MOVE 12 TO Cat-Multiplier(Cat-Bills)
+MOVE "N" TO Cat-Is-Tax(Cat-Bills)
+
+MOVE "Food"         TO Cat-Name(Cat-Food)
+MOVE "Weekly grocery/food expenses (negative = refund/credit):" TO Cat-Prompt(Cat-Food)
+MOVE 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over $0.' TO Cat-Error-Msg(Cat-Food)
+MOVE 'INPUT ERROR: Weekly food expense must be greater than $0.' TO Cat-Pro-Error-Msg(Cat-Food)
+MOVE 52 TO Cat-Multiplier(Cat-Food)
+MOVE "N" TO Cat-Is-Tax(Cat-Food)
+
+MOVE "Travel"       TO Cat-Name(Cat-Travel)
+MOVE "Annual travel expenses (negative = refund/credit):" TO Cat-Prompt(Cat-Travel)
+MOVE 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least $1.' TO Cat-Error-Msg(Cat-Travel)
+MOVE 'INPUT ERROR: Annual travel expenses (car, bike, bus fare, etc.) must be at least $1.' TO Cat-Pro-Error-Msg(Cat-Travel)
+MOVE 1 TO Cat-Multiplier(Cat-Travel)
+MOVE "N" TO Cat-Is-Tax(Cat-Travel)
+
+MOVE "Taxes"        TO Cat-Name(Cat-Taxes)
+MOVE "Tax Percentage:" TO Cat-Prompt(Cat-Taxes)
+MOVE 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.' TO Cat-Error-Msg(Cat-Taxes)
+MOVE 'INPUT ERROR: Tax percentage must be between 0% and 100%.' TO Cat-Pro-Error-Msg(Cat-Taxes)
+MOVE 1 TO Cat-Multiplier(Cat-Taxes)
+MOVE "Y" TO Cat-Is-Tax(Cat-Taxes).
+
+MOVE "Insurance"    TO Cat-Name(Cat-Insurance)
+MOVE "Monthly insurance/subscriptions (negative = refund/credit):" TO Cat-Prompt(Cat-Insurance)
+MOVE 'INPUT ERROR: No insurance or subscriptions? Living dangerously! Must be over $0.' TO Cat-Error-Msg(Cat-Insurance)
+MOVE 'INPUT ERROR: Monthly insurance/subscription expenses must be greater than $0.' TO Cat-Pro-Error-Msg(Cat-Insurance)
+MOVE 12 TO Cat-Multiplier(Cat-Insurance)
+MOVE "N" TO Cat-Is-Tax(Cat-Insurance).
+
+DISPLAY-CAT-ERROR-SECT.
+IF Professional-Tone THEN
+    DISPLAY Cat-Pro-Error-Msg(Cat-Idx)
+ELSE
+    DISPLAY Cat-Error-Msg(Cat-Idx)
+END-IF.
+
+LOAD-MESSAGE-CONFIG-SECT.
+MOVE "N" TO WS-Message-Tone.
+OPEN INPUT Message-Config-File.
+IF WS-Message-Config-Status = "00" THEN
+    READ Message-Config-File
+        AT END CONTINUE
+        NOT AT END
+            MOVE Message-Config-Record(1:1) TO WS-Message-Tone
+    END-READ
+    CLOSE Message-Config-File
+END-IF.
+
+VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Amount-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Amount-Input) TO WS-Test-Numval
+    IF WS-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE WS-Amount-Value = FUNCTION NUMVAL(WS-Amount-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of $9999999.99. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+
+VALIDATE-AND-ACCEPT-SALARY-SECT.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Salary-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Salary-Input) TO WS-Salary-Test-Numval
+    IF WS-Salary-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE WS-Salary-Value = FUNCTION NUMVAL(WS-Salary-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of $99999999.99. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+
+*> Lets the salary just entered be typed as a weekly or biweekly
+*> amount instead of annual; converts WS-Salary-Value in place so
+*> every downstream computation keeps treating Salary as annual.
+ACCEPT-PAY-PERIOD-SECT.
+MOVE "A" TO WS-Pay-Period-Input.
+IF NOT Non-Interactive-Mode THEN
+    DISPLAY 'Is that amount Annual, Weekly, or Biweekly? Enter A, W, or B (default A):'
+    ACCEPT WS-Pay-Period-Input
+END-IF.
+IF Pay-Period-Weekly THEN
+    COMPUTE WS-Salary-Value ROUNDED = WS-Salary-Value * 52
+        ON SIZE ERROR
+            DISPLAY 'WARNING: that weekly amount annualizes past the $99999999.99 maximum; capping at the maximum.'
+            MOVE 99999999.99 TO WS-Salary-Value
+    END-COMPUTE
+ELSE
+    IF Pay-Period-Biweekly THEN
+        COMPUTE WS-Salary-Value ROUNDED = WS-Salary-Value * 26
+            ON SIZE ERROR
+                DISPLAY 'WARNING: that biweekly amount annualizes past the $99999999.99 maximum; capping at the maximum.'
+                MOVE 99999999.99 TO WS-Salary-Value
+        END-COMPUTE
+    END-IF
+END-IF.
+
+ACCEPT-EMPLOYEE-IDENTITY-SECT.
+DISPLAY 'Enter employee ID:'.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Employee-ID-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Employee-ID-Input) TO WS-Employee-ID-Test-Numval
+    IF WS-Employee-ID-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE Employee-ID = FUNCTION NUMVAL(WS-Employee-ID-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of 999999. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+DISPLAY 'Enter employee name:'.
+PERFORM VALIDATE-AND-ACCEPT-NAME-SECT.
+
+VALIDATE-AND-ACCEPT-NAME-SECT.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Employee-Name-Input
+    COMPUTE WS-Employee-Name-Length = FUNCTION LENGTH(FUNCTION TRIM(WS-Employee-Name-Input))
+    IF WS-Employee-Name-Length > 30 THEN
+        DISPLAY 'INPUT ERROR: employee name is ', WS-Employee-Name-Length, ' characters, but the limit is 30. Please re-enter.'
+    ELSE
+        MOVE FUNCTION TRIM(WS-Employee-Name-Input) TO Employee-Name
+        MOVE "Y" TO WS-Input-Valid
+    END-IF
+END-PERFORM.
+
+DEBT-TRACKING-SECT.
+IF Non-Interactive-Mode THEN
+    MOVE "N" TO WS-Debt-Response
+ELSE
+    DISPLAY 'Do you have any debt to track (credit card, loan, etc)? Enter Y or N:'
+    ACCEPT WS-Debt-Response
+END-IF.
+IF Wants-Debt-Tracking THEN
+    DISPLAY 'Enter the current debt balance:'
+    MOVE "N" TO WS-Input-Valid
+    PERFORM UNTIL Input-Valid
+        PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+        IF WS-Amount-Value < 0 THEN
+            DISPLAY 'INPUT ERROR: debt balance cannot be negative.'
+        ELSE
+            MOVE WS-Amount-Value TO WS-Debt-Balance
+            MOVE "Y" TO WS-Input-Valid
+        END-IF
+    END-PERFORM
+    DISPLAY 'Enter the annual interest rate as a percent (e.g. 18.00 for 18%):'
+    MOVE "N" TO WS-Input-Valid
+    PERFORM UNTIL Input-Valid
+        PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+        IF WS-Amount-Value < 0 THEN
+            DISPLAY 'INPUT ERROR: interest rate cannot be negative.'
+        ELSE
+            MOVE WS-Amount-Value TO WS-Debt-Annual-Rate
+            MOVE "Y" TO WS-Input-Valid
+        END-IF
+    END-PERFORM
+    DISPLAY 'Enter the monthly payment you plan to make:'
+    MOVE "N" TO WS-Input-Valid
+    PERFORM UNTIL Input-Valid
+        PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+        IF WS-Amount-Value < 0 THEN
+            DISPLAY 'INPUT ERROR: monthly payment cannot be negative.'
+        ELSE
+            MOVE WS-Amount-Value TO WS-Debt-Monthly-Payment
+            MOVE "Y" TO WS-Input-Valid
+        END-IF
+    END-PERFORM
+    PERFORM COMPUTE-DEBT-PAYOFF-SECT
+END-IF.
+
+COMPUTE-DEBT-PAYOFF-SECT.
+COMPUTE WS-Debt-Monthly-Rate ROUNDED = WS-Debt-Annual-Rate / 1200.
+MOVE WS-Debt-Balance TO WS-Debt-Remaining.
+MOVE 0 TO WS-Debt-Months-To-Payoff.
+MOVE 0 TO WS-Debt-Total-Interest-Paid.
+PERFORM UNTIL (WS-Debt-Remaining <= 0) OR (WS-Debt-Months-To-Payoff >= WS-Debt-Max-Months)
+    COMPUTE WS-Debt-Interest-Amount ROUNDED = WS-Debt-Remaining * WS-Debt-Monthly-Rate
+    ADD WS-Debt-Interest-Amount TO WS-Debt-Total-Interest-Paid
+    ADD WS-Debt-Interest-Amount TO WS-Debt-Remaining
+    SUBTRACT WS-Debt-Monthly-Payment FROM WS-Debt-Remaining
+    ADD 1 TO WS-Debt-Months-To-Payoff
+END-PERFORM.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+IF WS-Debt-Remaining > 0 THEN
+    DISPLAY 'DEBT WARNING: a monthly payment of $', WS-Debt-Monthly-Payment, ' will not pay off this debt within ', WS-Debt-Max-Months, ' months. Increase your payment.'
+ELSE
+    DISPLAY 'DEBT PAYOFF PROJECTION: $', WS-Debt-Balance, ' at ', WS-Debt-Annual-Rate, '% with a $', WS-Debt-Monthly-Payment, ' monthly payment'
+    DISPLAY '  Months to pay off: ', WS-Debt-Months-To-Payoff
+    DISPLAY '  Total interest paid: $', WS-Debt-Total-Interest-Paid
+END-IF.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+
+BUILD-BAR-SECT.
+*> Turns WS-Bar-Percent into a proportional '#' bar in WS-Bar-Chart,
+*> scaled so a full 25-character bar represents 100%. Negative
+*> percents (a heavily-credited category) and anything over 100%
+*> clip to an empty or full bar rather than an invalid SUBSCRIPT.
+MOVE SPACES TO WS-Bar-Chart.
+COMPUTE WS-Bar-Length = FUNCTION INTEGER(WS-Bar-Percent / 4).
+IF WS-Bar-Length > 25 THEN
+    MOVE 25 TO WS-Bar-Length
+END-IF.
+IF WS-Bar-Length < 0 THEN
+    MOVE 0 TO WS-Bar-Length
+END-IF.
+PERFORM VARYING WS-Bar-Idx FROM 1 BY 1 UNTIL WS-Bar-Idx > WS-Bar-Length
+    MOVE '#' TO WS-Bar-Chart(WS-Bar-Idx:1)
+END-PERFORM.
+
+RECONCILE-PERCENT-SECT.
+COMPUTE WS-Percent-Sum = Cat-Percent(Cat-Rent) + Cat-Percent(Cat-Bills) + Cat-Percent(Cat-Food) + Cat-Percent(Cat-Travel) + Cat-Percent(Cat-Taxes) + Cat-Percent(Cat-Insurance) + Extra_Percent.
+COMPUTE WS-Percent-Sum-Diff = WS-Percent-Sum - 100.
+IF FUNCTION ABS(WS-Percent-Sum-Diff) > WS-Reconcile-Tolerance THEN
+    DISPLAY 'RECONCILE WARNING: category percentages plus extra sum to ', WS-Percent-Sum, '% instead of 100% - rounding drift of ', WS-Percent-Sum-Diff, ' points.'
+END-IF.
+
+BUDGET-RULE-CHECK-SECT.
+COMPUTE WS-Needs-Percent = Cat-Percent(Cat-Rent) + Cat-Percent(Cat-Bills) + Cat-Percent(Cat-Food) + Cat-Percent(Cat-Taxes) + Cat-Percent(Cat-Insurance).
+MOVE Cat-Percent(Cat-Travel) TO WS-Wants-Percent.
+MOVE Extra_Percent TO WS-Savings-Percent.
+DISPLAY '50/30/20 BUDGET RULE CHECK (needs/wants/savings, target 50%/30%/20%)'.
+DISPLAY '  Needs (rent+bills+food+taxes+insurance): ', WS-Needs-Percent, '%'.
+DISPLAY '  Wants (travel):                ', WS-Wants-Percent, '%'.
+DISPLAY '  Savings (extra):               ', WS-Savings-Percent, '%'.
+IF WS-Needs-Percent > WS-Needs-Target THEN
+    DISPLAY 'ADVISORY: needs spending is above the 50% guideline - consider trimming fixed costs.'
+END-IF.
+IF WS-Wants-Percent > WS-Wants-Target THEN
+    DISPLAY 'ADVISORY: wants spending is above the 30% guideline - consider cutting discretionary travel spend.'
+END-IF.
+IF WS-Savings-Percent < WS-Savings-Target THEN
+    DISPLAY 'ADVISORY: savings/extra is below the 20% guideline - consider increasing what you set aside.'
+END-IF.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+
+CHECKING-SAVINGS-SPLIT-SECT.
+IF Non-Interactive-Mode THEN
+    MOVE "N" TO WS-Split-Response
+ELSE
+    DISPLAY 'Would you like to split your Extra amount between checking and savings? Enter Y or N:'
+    ACCEPT WS-Split-Response
+END-IF.
+IF Wants-Split THEN
+    DISPLAY 'Enter the percent of your Extra amount to put into savings (0-100):'
+    MOVE "N" TO WS-Input-Valid
+    PERFORM UNTIL Input-Valid
+        PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+        IF (WS-Amount-Value < 0) OR (WS-Amount-Value > 100) THEN
+            DISPLAY 'INPUT ERROR: enter a percent between 0 and 100.'
+        ELSE
+            MOVE WS-Amount-Value TO WS-Split-Percent
+            MOVE "Y" TO WS-Input-Valid
+        END-IF
+    END-PERFORM
+    COMPUTE WS-Savings-Split-Amount ROUNDED = Extra * (WS-Split-Percent / 100)
+    COMPUTE WS-Checking-Split-Amount = Extra - WS-Savings-Split-Amount
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'CHECKING/SAVINGS SPLIT: $', WS-Checking-Split-Amount, ' to checking, $', WS-Savings-Split-Amount, ' to savings (', WS-Split-Percent, '% to savings)'
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-IF.
+
+INVESTMENT-PROJECTION-SECT.
+IF Non-Interactive-Mode THEN
+    MOVE "N" TO WS-Invest-Response
+ELSE
+    DISPLAY 'Would you like a compound-growth investment projection on your Extra amount? Enter Y or N:'
+    ACCEPT WS-Invest-Response
+END-IF.
+IF Wants-Investment-Projection THEN
+    DISPLAY 'Enter the expected annual rate of return as a percent (e.g. 7.00 for 7%):'
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO WS-Invest-Annual-Rate
+    DISPLAY 'Enter the number of years to project:'
+    MOVE "N" TO WS-Input-Valid
+    PERFORM UNTIL Input-Valid
+        PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+        IF WS-Amount-Value < 0 THEN
+            DISPLAY 'INPUT ERROR: years to project cannot be negative.'
+        ELSE
+            MOVE WS-Amount-Value TO WS-Invest-Years
+            MOVE "Y" TO WS-Input-Valid
+        END-IF
+    END-PERFORM
+    COMPUTE WS-Invest-Total-Months = WS-Invest-Years * 12
+    IF WS-Invest-Total-Months > WS-Invest-Max-Months THEN
+        MOVE WS-Invest-Max-Months TO WS-Invest-Total-Months
+    END-IF
+    COMPUTE WS-Invest-Monthly-Rate ROUNDED = WS-Invest-Annual-Rate / 1200
+    COMPUTE WS-Invest-Monthly-Contribution ROUNDED = Extra / 12
+    MOVE 0 TO WS-Invest-Balance
+    PERFORM VARYING WS-Invest-Month-Idx FROM 1 BY 1 UNTIL WS-Invest-Month-Idx > WS-Invest-Total-Months
+        ADD WS-Invest-Monthly-Contribution TO WS-Invest-Balance
+        COMPUTE WS-Invest-Balance ROUNDED = WS-Invest-Balance * (1 + WS-Invest-Monthly-Rate)
+    END-PERFORM
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'INVESTMENT PROJECTION: investing $', WS-Invest-Monthly-Contribution, ' per month (based on your Extra) at ', WS-Invest-Annual-Rate, '% annual return for ', WS-Invest-Years, ' year(s)'
+    DISPLAY '  Projected balance: $', WS-Invest-Balance
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-IF.
+
+SAVINGS-GOAL-SECT.
+IF Non-Interactive-Mode THEN
+    MOVE "N" TO WS-Savings-Response
+ELSE
+    DISPLAY 'Do you have a savings goal to track? Enter Y or N:'
+    ACCEPT WS-Savings-Response
+END-IF.
+IF Wants-Savings-Tracking THEN
+    DISPLAY 'Enter your savings goal amount:'
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO WS-Savings-Goal
+    DISPLAY 'Enter your current savings:'
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO WS-Savings-Current
+    COMPUTE WS-Savings-Monthly-Contribution ROUNDED = Extra / 12
+    COMPUTE WS-Savings-Remaining = WS-Savings-Goal - WS-Savings-Current
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    IF WS-Savings-Remaining <= 0 THEN
+        DISPLAY 'SAVINGS GOAL: you have already reached your goal of $', WS-Savings-Goal
+    ELSE
+        IF WS-Savings-Monthly-Contribution <= 0 THEN
+            DISPLAY 'SAVINGS WARNING: your Extra amount is $0 or negative, so no progress toward your $', WS-Savings-Goal, ' goal is projected.'
+        ELSE
+            COMPUTE WS-Savings-Months-To-Goal ROUNDED = WS-Savings-Remaining / WS-Savings-Monthly-Contribution
+            DISPLAY 'SAVINGS GOAL PROJECTION: at $', WS-Savings-Monthly-Contribution, ' saved per month (based on your Extra), you will reach your $', WS-Savings-Goal, ' goal in about ', WS-Savings-Months-To-Goal, ' month(s)'
+        END-IF
+    END-IF
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-IF.
+
+ANNUAL-ROLLUP-SECT.
+MOVE 0 TO WS-Rollup-Records-Seen.
+OPEN INPUT Budget-History-Read-File.
+IF Budget-History-Read-Status NOT = "00" THEN
+    DISPLAY 'ANNUAL ROLLUP: could not open BUDGET-HISTORY.DAT, file status ', Budget-History-Read-Status
+ELSE
+    READ Budget-History-Read-File
+        AT END CONTINUE
+        NOT AT END PERFORM STORE-ROLLUP-RECORD-SECT
+    END-READ
+    PERFORM UNTIL Budget-History-Read-Status NOT = "00"
+        READ Budget-History-Read-File
+            AT END EXIT PERFORM
+            NOT AT END PERFORM STORE-ROLLUP-RECORD-SECT
+        END-READ
+    END-PERFORM
+    CLOSE Budget-History-Read-File
+    PERFORM SUMMARIZE-ROLLUP-SECT
+END-IF.
+
+STORE-ROLLUP-RECORD-SECT.
+COMPUTE WS-Rollup-Slot = FUNCTION MOD(WS-Rollup-Records-Seen, 12) + 1.
+MOVE Prior-Hist-Salary TO WS-Rollup-Salary(WS-Rollup-Slot).
+COMPUTE WS-Rollup-Expenses(WS-Rollup-Slot) = Prior-Hist-Rent + Prior-Hist-Bills + Prior-Hist-Food + Prior-Hist-Travel + Prior-Hist-Taxes + Prior-Hist-Insurance.
+COMPUTE WS-Rollup-Extra(WS-Rollup-Slot) = Prior-Hist-Salary - WS-Rollup-Expenses(WS-Rollup-Slot).
+ADD 1 TO WS-Rollup-Records-Seen.
+
+SUMMARIZE-ROLLUP-SECT.
+IF WS-Rollup-Records-Seen > 12 THEN
+    MOVE 12 TO WS-Rollup-Entries-To-Sum
+ELSE
+    MOVE WS-Rollup-Records-Seen TO WS-Rollup-Entries-To-Sum
+END-IF.
+MOVE 0 TO WS-Rollup-Total-Salary.
+MOVE 0 TO WS-Rollup-Total-Expenses.
+MOVE 0 TO WS-Rollup-Total-Extra.
+PERFORM VARYING Rollup-Idx FROM 1 BY 1 UNTIL Rollup-Idx > WS-Rollup-Entries-To-Sum
+    ADD WS-Rollup-Salary(Rollup-Idx) TO WS-Rollup-Total-Salary
+    ADD WS-Rollup-Expenses(Rollup-Idx) TO WS-Rollup-Total-Expenses
+    ADD WS-Rollup-Extra(Rollup-Idx) TO WS-Rollup-Total-Extra
+END-PERFORM.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY 'ANNUAL ROLL-UP REPORT (most recent ', WS-Rollup-Entries-To-Sum, ' of ', WS-Rollup-Records-Seen, ' recorded run(s))'.
+IF WS-Rollup-Entries-To-Sum = 0 THEN
+    DISPLAY 'No history records found in BUDGET-HISTORY.DAT - nothing to roll up.'
+ELSE
+    COMPUTE WS-Rollup-Avg-Salary ROUNDED = WS-Rollup-Total-Salary / WS-Rollup-Entries-To-Sum
+    COMPUTE WS-Rollup-Avg-Expenses ROUNDED = WS-Rollup-Total-Expenses / WS-Rollup-Entries-To-Sum
+    COMPUTE WS-Rollup-Avg-Extra ROUNDED = WS-Rollup-Total-Extra / WS-Rollup-Entries-To-Sum
+    DISPLAY '  Total salary:     $', WS-Rollup-Total-Salary
+    DISPLAY '  Total expenses:   $', WS-Rollup-Total-Expenses
+    DISPLAY '  Total extra:      $', WS-Rollup-Total-Extra
+    DISPLAY '  Average salary:   $', WS-Rollup-Avg-Salary
+    DISPLAY '  Average expenses: $', WS-Rollup-Avg-Expenses
+    DISPLAY '  Average extra:    $', WS-Rollup-Avg-Extra
+END-IF.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+
+DIVIDE-GUARD-SECT.
+*> Shared guard for every divisor used in the percent-breakdown COMPUTEs
+*> below. Move the divisor into WS-Divide-Guard-Divisor, PERFORM this,
+*> then divide by WS-Divide-Guard-Divisor instead of the raw field -
+*> protects against a divide-by-zero if Salary is ever 0.
+IF WS-Divide-Guard-Divisor = 0 THEN
+    MOVE 1 TO WS-Divide-Guard-Divisor
+    DISPLAY 'WARNING: a divisor was zero; using 1 to avoid a divide-by-zero error.'
+END-IF.
+
+INTERACTIVE-SECT.
+DISPLAY "We can accept a salary up to and including $99999999.99, and expenses up to $9999999.99".
+DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
+DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+PERFORM UNTIL Salary = 0
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    DISPLAY 'Enter your salary:'
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    IF WS-Salary-Value NOT = 0
+        PERFORM ACCEPT-PAY-PERIOD-SECT
+    END-IF
+    MOVE WS-Salary-Value TO Salary
+    IF (Salary = 0) THEN
+        PERFORM 9999-End-Program
+    END-IF
+    PERFORM HOUSEHOLD-BUDGET-SECT
+END-PERFORM.
+
+HOUSEHOLD-BUDGET-SECT.
+DISPLAY 'Enter any secondary/side income (0 if none):'
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+MOVE WS-Amount-Value TO Secondary_Income
+PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+    DISPLAY Cat-Prompt(Cat-Idx)
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Cat-Raw-Amount(Cat-Idx)
+    IF Cat-Tax-Calc(Cat-Idx) THEN
+        IF (Cat-Raw-Amount(Cat-Idx) = 0) OR (Cat-Raw-Amount(Cat-Idx) > 100) OR (Cat-Raw-Amount(Cat-Idx) < 0) THEN
+            PERFORM DISPLAY-CAT-ERROR-SECT
+            PERFORM 9999-End-Program
+        END-IF
+    ELSE
+        IF Cat-Raw-Amount(Cat-Idx) = 0 THEN
+            PERFORM DISPLAY-CAT-ERROR-SECT
+            PERFORM 9999-End-Program
+        END-IF
+    END-IF
+END-PERFORM
+MOVE Salary TO WS-Base-Salary
+PERFORM DEBT-TRACKING-SECT
+PERFORM COMPUTE-AND-REPORT-SECT
+PERFORM WHAT-IF-SECT.
+
+WHAT-IF-SECT.
+IF Non-Interactive-Mode THEN
+    MOVE "N" TO WS-What-If-Response
+ELSE
+    DISPLAY 'Would you like to try a what-if re-run, changing just one category? Enter Y or N:'
+    ACCEPT WS-What-If-Response
+END-IF.
+PERFORM UNTIL NOT Wants-What-If
+    DISPLAY '  1. ', Cat-Name(1)
+    DISPLAY '  2. ', Cat-Name(2)
+    DISPLAY '  3. ', Cat-Name(3)
+    DISPLAY '  4. ', Cat-Name(4)
+    DISPLAY '  5. ', Cat-Name(5)
+    DISPLAY '  6. ', Cat-Name(6)
+    DISPLAY 'Enter the number of the category to change:'
+    MOVE "N" TO WS-What-If-Valid-Flag
+    PERFORM UNTIL What-If-Cat-Valid
+        ACCEPT WS-What-If-Cat-Input
+        IF (WS-What-If-Cat-Input IS NUMERIC) AND (WS-What-If-Cat-Input >= "1") AND (WS-What-If-Cat-Input <= "6") THEN
+            MOVE WS-What-If-Cat-Input TO WS-What-If-Cat-Choice
+            MOVE "Y" TO WS-What-If-Valid-Flag
+        ELSE
+            DISPLAY 'INPUT ERROR: enter a number from 1 to 6.'
+        END-IF
+    END-PERFORM
+    DISPLAY Cat-Prompt(WS-What-If-Cat-Choice)
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Cat-Raw-Amount(WS-What-If-Cat-Choice)
+    IF Cat-Tax-Calc(WS-What-If-Cat-Choice) THEN
+        IF (Cat-Raw-Amount(WS-What-If-Cat-Choice) = 0) OR (Cat-Raw-Amount(WS-What-If-Cat-Choice) > 100) OR (Cat-Raw-Amount(WS-What-If-Cat-Choice) < 0) THEN
+            SET Cat-Idx TO WS-What-If-Cat-Choice
+            PERFORM DISPLAY-CAT-ERROR-SECT
+            PERFORM 9999-End-Program
+        END-IF
+    ELSE
+        IF Cat-Raw-Amount(WS-What-If-Cat-Choice) = 0 THEN
+            SET Cat-Idx TO WS-What-If-Cat-Choice
+            PERFORM DISPLAY-CAT-ERROR-SECT
+            PERFORM 9999-End-Program
+        END-IF
+    END-IF
+    MOVE WS-Base-Salary TO Salary
+    SET In-Preview-Mode TO TRUE
+    PERFORM COMPUTE-AND-REPORT-SECT
+    DISPLAY 'Try another what-if re-run? Enter Y or N:'
+    ACCEPT WS-What-If-Response
+END-PERFORM.
+
+JOINT-BUDGET-SECT.
+DISPLAY '--------------------------------------------------------------------------------------------------'
+DISPLAY 'JOINT HOUSEHOLD BUDGET - enter details for Partner 1'
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT.
+MOVE Employee-ID TO WS-Joint-Employee-ID-1.
+MOVE Employee-Name TO WS-Joint-Employee-Name-1.
+DISPLAY 'Enter Partner 1 salary:'.
+PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT.
+PERFORM ACCEPT-PAY-PERIOD-SECT.
+MOVE WS-Salary-Value TO WS-Joint-Salary-1.
+DISPLAY 'Enter Partner 1 secondary/side income (0 if none):'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Secondary-1.
+DISPLAY 'Enter Partner 1 monthly mortgage/rent contribution:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Rent-1.
+DISPLAY 'Enter Partner 1 monthly bills contribution:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Bills-1.
+DISPLAY 'Enter Partner 1 weekly grocery/food expenses:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Food-1.
+DISPLAY 'Enter Partner 1 annual travel expenses:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Travel-1.
+DISPLAY '--------------------------------------------------------------------------------------------------'
+DISPLAY 'JOINT HOUSEHOLD BUDGET - enter details for Partner 2'
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT.
+MOVE Employee-ID TO WS-Joint-Employee-ID-2.
+MOVE Employee-Name TO WS-Joint-Employee-Name-2.
+DISPLAY 'Enter Partner 2 salary:'.
+PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT.
+PERFORM ACCEPT-PAY-PERIOD-SECT.
+MOVE WS-Salary-Value TO WS-Joint-Salary-2.
+DISPLAY 'Enter Partner 2 secondary/side income (0 if none):'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Secondary-2.
+DISPLAY 'Enter Partner 2 monthly mortgage/rent contribution:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Rent-2.
+DISPLAY 'Enter Partner 2 monthly bills contribution:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Bills-2.
+DISPLAY 'Enter Partner 2 weekly grocery/food expenses:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Food-2.
+DISPLAY 'Enter Partner 2 annual travel expenses:'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO WS-Joint-Travel-2.
+COMPUTE Salary = WS-Joint-Salary-1 + WS-Joint-Salary-2.
+COMPUTE Secondary_Income = WS-Joint-Secondary-1 + WS-Joint-Secondary-2.
+COMPUTE Cat-Raw-Amount(Cat-Rent) = WS-Joint-Rent-1 + WS-Joint-Rent-2.
+COMPUTE Cat-Raw-Amount(Cat-Bills) = WS-Joint-Bills-1 + WS-Joint-Bills-2.
+COMPUTE Cat-Raw-Amount(Cat-Food) = WS-Joint-Food-1 + WS-Joint-Food-2.
+COMPUTE Cat-Raw-Amount(Cat-Travel) = WS-Joint-Travel-1 + WS-Joint-Travel-2.
+MOVE 0 TO Cat-Raw-Amount(Cat-Insurance).
+DISPLAY 'Enter the household tax percentage (applied to combined salary):'.
+PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+MOVE WS-Amount-Value TO Cat-Raw-Amount(Cat-Taxes).
+IF (Cat-Raw-Amount(Cat-Taxes) = 0) OR (Cat-Raw-Amount(Cat-Taxes) > 100) OR (Cat-Raw-Amount(Cat-Taxes) < 0) THEN
+    SET Cat-Idx TO Cat-Taxes
+    PERFORM DISPLAY-CAT-ERROR-SECT
+    PERFORM 9999-End-Program
+END-IF.
+MOVE WS-Joint-Employee-ID-1 TO Employee-ID.
+MOVE SPACES TO WS-Joint-Combined-Name.
+STRING WS-Joint-Employee-Name-1 DELIMITED BY SPACE
+    " & " DELIMITED BY SIZE
+    WS-Joint-Employee-Name-2 DELIMITED BY SPACE
+    INTO WS-Joint-Combined-Name
+MOVE WS-Joint-Combined-Name TO Employee-Name.
+MOVE Salary TO WS-Base-Salary.
+PERFORM DEBT-TRACKING-SECT.
+PERFORM COMPUTE-AND-REPORT-SECT.
+PERFORM WHAT-IF-SECT.
+
+COUNT-DRIVEN-SECT.
+DISPLAY 'How many households would you like to budget?'.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Count-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Count-Input) TO WS-Count-Test-Numval
+    IF WS-Count-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE WS-Employee-Count = FUNCTION NUMVAL(WS-Count-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of 99999. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+PERFORM VARYING WS-Employee-Idx FROM 1 BY 1 UNTIL WS-Employee-Idx > WS-Employee-Count
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'Household ', WS-Employee-Idx, ' of ', WS-Employee-Count
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    DISPLAY 'Enter your salary:'
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    PERFORM ACCEPT-PAY-PERIOD-SECT
+    MOVE WS-Salary-Value TO Salary
+    PERFORM HOUSEHOLD-BUDGET-SECT
+END-PERFORM.
+
+BATCH-SECT.
+*> Batch runs are unattended, so they skip every optional interactive
+*> prompt (debt tracking, checking/savings split, investment
+*> projection, savings goal, what-if) the same way a parameter-driven
+*> CLI invocation does.
+SET Non-Interactive-Mode TO TRUE.
+OPEN INPUT Batch-Input-File.
+IF Batch-Input-Status NOT = "00" THEN
+    DISPLAY 'BATCH ERROR: Could not open BUDGET-BATCH-INPUT.DAT, file status ', Batch-Input-Status
+    PERFORM 9999-End-Program
+END-IF
+PERFORM READ-CHECKPOINT-SECT.
+MOVE Records-To-Skip TO Records-Processed.
+IF Records-Processed > 0 THEN
+    DISPLAY 'Resuming batch run after checkpoint, skipping ', Records-Processed, ' already-processed records'
+    PERFORM Records-Processed TIMES
+        READ Batch-Input-File
+            AT END SET Batch-EOF TO TRUE
+        END-READ
+    END-PERFORM
+END-IF
+READ Batch-Input-File
+    AT END SET Batch-EOF TO TRUE
+END-READ
+PERFORM UNTIL Batch-EOF
+    COMPUTE Employee-ID = Records-Processed + 1
+    MOVE "BATCH EMPLOYEE" TO Employee-Name
+    MOVE Batch-Salary TO Salary
+    MOVE Batch-Secondary-Income TO Secondary_Income
+    MOVE Batch-Rent TO Cat-Raw-Amount(Cat-Rent)
+    MOVE Batch-Bills TO Cat-Raw-Amount(Cat-Bills)
+    MOVE Batch-Food TO Cat-Raw-Amount(Cat-Food)
+    MOVE Batch-Travel TO Cat-Raw-Amount(Cat-Travel)
+    MOVE Batch-Tax-Percent TO Cat-Raw-Amount(Cat-Taxes)
+    MOVE 0 TO Cat-Raw-Amount(Cat-Insurance)
+    PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 5
+        IF Cat-Tax-Calc(Cat-Idx) THEN
+            IF (Cat-Raw-Amount(Cat-Idx) = 0) OR (Cat-Raw-Amount(Cat-Idx) > 100) OR (Cat-Raw-Amount(Cat-Idx) < 0) THEN
+                PERFORM DISPLAY-CAT-ERROR-SECT
+                PERFORM 9999-End-Program
+            END-IF
+        ELSE
+            IF Cat-Raw-Amount(Cat-Idx) = 0 THEN
+                PERFORM DISPLAY-CAT-ERROR-SECT
+                PERFORM 9999-End-Program
+            END-IF
+        END-IF
+    END-PERFORM
+    PERFORM COMPUTE-AND-REPORT-SECT
+    ADD 1 TO Records-Processed
+    ADD 1 TO WS-Batch-Employee-Count
+    ADD Salary TO WS-Batch-Grand-Total-Salary
+    ADD Total_Expenses TO WS-Batch-Grand-Total-Expenses
+    ADD Extra TO WS-Batch-Grand-Total-Extra
+    PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+        ADD Cat-Yearly-Amount(Cat-Idx) TO WS-Batch-Cat-Total(Cat-Idx)
+    END-PERFORM
+    IF FUNCTION MOD(Records-Processed, Checkpoint-Interval) = 0 THEN
+        PERFORM WRITE-CHECKPOINT-SECT
+    END-IF
+    READ Batch-Input-File
+        AT END SET Batch-EOF TO TRUE
+    END-READ
+END-PERFORM.
+CLOSE Batch-Input-File.
+MOVE 0 TO Records-Processed.
+PERFORM WRITE-CHECKPOINT-SECT.
+PERFORM BATCH-SUMMARY-REPORT-SECT.
+
+BATCH-SUMMARY-REPORT-SECT.
+IF WS-Batch-Employee-Count = 0 THEN
+    DISPLAY 'BATCH SUMMARY: no records processed.'
+ELSE
+    COMPUTE WS-Batch-Avg-Salary ROUNDED = WS-Batch-Grand-Total-Salary / WS-Batch-Employee-Count
+    MOVE SPACES TO Report-Line
+    MOVE "--------------------------------------------------------------------------" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING PAGE
+    MOVE "BATCH SUMMARY TOTALS REPORT" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    MOVE "--------------------------------------------------------------------------" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'BATCH SUMMARY TOTALS across ', WS-Batch-Employee-Count, ' employee(s)'
+    MOVE SPACES TO Report-Line
+    STRING "Employees processed: " DELIMITED BY SIZE
+        WS-Batch-Employee-Count DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    DISPLAY '  Total salary:      $', WS-Batch-Grand-Total-Salary
+    MOVE SPACES TO Report-Line
+    STRING "Total salary:        $" DELIMITED BY SIZE
+        WS-Batch-Grand-Total-Salary DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    DISPLAY '  Average salary:    $', WS-Batch-Avg-Salary
+    MOVE SPACES TO Report-Line
+    STRING "Average salary:      $" DELIMITED BY SIZE
+        WS-Batch-Avg-Salary DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    DISPLAY '  Total expenses:    $', WS-Batch-Grand-Total-Expenses
+    MOVE SPACES TO Report-Line
+    STRING "Total expenses:      $" DELIMITED BY SIZE
+        WS-Batch-Grand-Total-Expenses DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    DISPLAY '  Total extra:       $', WS-Batch-Grand-Total-Extra
+    MOVE SPACES TO Report-Line
+    STRING "Total extra:         $" DELIMITED BY SIZE
+        WS-Batch-Grand-Total-Extra DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    MOVE "--------------------------------------------------------------------------" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    MOVE "CATEGORY         TOTAL YEARLY AMOUNT" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    MOVE "--------------------------------------------------------------------------" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+        DISPLAY '  ', Cat-Name(Cat-Idx), ': $', WS-Batch-Cat-Total(Cat-Idx)
+        MOVE SPACES TO Report-Line
+        STRING Cat-Name(Cat-Idx) DELIMITED BY SPACE
+            "        $" DELIMITED BY SIZE
+            WS-Batch-Cat-Total(Cat-Idx) DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line AFTER ADVANCING 1 LINES
+    END-PERFORM
+    MOVE "--------------------------------------------------------------------------" TO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-IF.
+
+READ-CHECKPOINT-SECT.
+MOVE 0 TO Records-To-Skip.
+OPEN INPUT Batch-Checkpoint-File.
+IF Batch-Checkpoint-Status = "00" THEN
+    READ Batch-Checkpoint-File
+        AT END CONTINUE
+        NOT AT END MOVE Checkpoint-Record TO Records-To-Skip
+    END-READ
+    CLOSE Batch-Checkpoint-File
+END-IF.
+
+WRITE-CHECKPOINT-SECT.
+OPEN OUTPUT Batch-Checkpoint-File.
+MOVE Records-Processed TO Checkpoint-Record.
+WRITE Checkpoint-Record.
+CLOSE Batch-Checkpoint-File.
+
+MONTH-OVER-MONTH-SECT.
+COMPUTE WS-Prior-Total-Expenses = Prior-Hist-Rent + Prior-Hist-Bills
+    + Prior-Hist-Food + Prior-Hist-Travel + Prior-Hist-Taxes + Prior-Hist-Insurance.
+COMPUTE WS-Salary-Variance = Salary - Prior-Hist-Salary.
+COMPUTE WS-Expense-Variance = Total_Expenses - WS-Prior-Total-Expenses.
+COMPUTE WS-Extra-Percent-Variance = Extra_Percent - Prior-Hist-Extra-Percent.
+DISPLAY 'MONTH-OVER-MONTH COMPARISON (vs. most recent prior run)'
+DISPLAY '  Salary change:         $', WS-Salary-Variance
+DISPLAY '  Total expense change: $', WS-Expense-Variance
+DISPLAY '  Extra percent change:  ', WS-Extra-Percent-Variance, '%'
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+
+READ-PRIOR-HISTORY-SECT.
+*> Loads every record written so far into WS-Prior-History-Table so
+*> LOOKUP-PRIOR-HISTORY-SECT can later find each household's own most
+*> recent prior month by Employee-ID, the same OCCURS-table-plus-lookup
+*> approach WTM-RECONCILE.cbl uses for its audit table.
+MOVE 0 TO WS-Prior-History-Count.
+OPEN INPUT Budget-History-Read-File.
+IF Budget-History-Read-Status = "00" THEN
+    PERFORM UNTIL Budget-History-Read-Status NOT = "00"
+        READ Budget-History-Read-File
+            AT END EXIT PERFORM
+            NOT AT END
+                IF WS-Prior-History-Count < 500 THEN
+                    ADD 1 TO WS-Prior-History-Count
+                    MOVE Prior-Hist-Employee-ID TO WS-PH-Employee-ID(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Salary TO WS-PH-Salary(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Rent TO WS-PH-Rent(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Bills TO WS-PH-Bills(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Food TO WS-PH-Food(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Travel TO WS-PH-Travel(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Taxes TO WS-PH-Taxes(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Insurance TO WS-PH-Insurance(WS-Prior-History-Count)
+                    MOVE Prior-Hist-Extra-Percent TO WS-PH-Extra-Percent(WS-Prior-History-Count)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Budget-History-Read-File
+END-IF.
+
+LOOKUP-PRIOR-HISTORY-SECT.
+*> Finds this employee's own most recent prior record in the table
+*> loaded by READ-PRIOR-HISTORY-SECT. Records are appended in file
+*> order, so scanning the whole table and keeping the last match
+*> (rather than exiting on the first) yields the most recent run for
+*> this Employee-ID, not just the first household in the file.
+MOVE "N" TO WS-Has-Prior-Month.
+PERFORM VARYING Prior-Hist-Idx FROM 1 BY 1 UNTIL Prior-Hist-Idx > WS-Prior-History-Count
+    IF WS-PH-Employee-ID(Prior-Hist-Idx) = Employee-ID THEN
+        SET Has-Prior-Month TO TRUE
+        MOVE WS-PH-Salary(Prior-Hist-Idx) TO Prior-Hist-Salary
+        MOVE WS-PH-Rent(Prior-Hist-Idx) TO Prior-Hist-Rent
+        MOVE WS-PH-Bills(Prior-Hist-Idx) TO Prior-Hist-Bills
+        MOVE WS-PH-Food(Prior-Hist-Idx) TO Prior-Hist-Food
+        MOVE WS-PH-Travel(Prior-Hist-Idx) TO Prior-Hist-Travel
+        MOVE WS-PH-Taxes(Prior-Hist-Idx) TO Prior-Hist-Taxes
+        MOVE WS-PH-Insurance(Prior-Hist-Idx) TO Prior-Hist-Insurance
+        MOVE WS-PH-Extra-Percent(Prior-Hist-Idx) TO Prior-Hist-Extra-Percent
+    END-IF
+END-PERFORM.
+
+HIGH-EARNER-CHECK-SECT.
+IF (Salary >= WS-High-Earner-Threshold) THEN
+    SET High-Earner TO TRUE
+    DISPLAY 'NOTICE: Salary is at or above the high-earner threshold of $', WS-High-Earner-Threshold, ' - an additional tax bracket may apply.'
+ELSE
+    SET High-Earner TO FALSE
+END-IF.
+
+COMPUTE-AND-REPORT-SECT.
+ADD Secondary_Income TO Salary.
+PERFORM LOOKUP-PRIOR-HISTORY-SECT.
+PERFORM HIGH-EARNER-CHECK-SECT.
+DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+DISPLAY 'Annual salary $', Salary
+DISPLAY Cat-Prompt(Cat-Rent), ' $', Cat-Raw-Amount(Cat-Rent)
+DISPLAY Cat-Prompt(Cat-Bills), ' $', Cat-Raw-Amount(Cat-Bills)
+DISPLAY Cat-Prompt(Cat-Food), ' $', Cat-Raw-Amount(Cat-Food)
+DISPLAY Cat-Prompt(Cat-Travel), ' $', Cat-Raw-Amount(Cat-Travel)
+DISPLAY Cat-Prompt(Cat-Taxes), ' ', Cat-Raw-Amount(Cat-Taxes), '%'
+DISPLAY Cat-Prompt(Cat-Insurance), ' $', Cat-Raw-Amount(Cat-Insurance)
+COMPUTE Total_Expenses = 0
+PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+    IF Cat-Tax-Calc(Cat-Idx) THEN
+        COMPUTE Cat-Yearly-Amount(Cat-Idx) ROUNDED = Salary * (Cat-Raw-Amount(Cat-Idx) / 100)
+    ELSE
+        COMPUTE Cat-Yearly-Amount(Cat-Idx) = Cat-Raw-Amount(Cat-Idx) * Cat-Multiplier(Cat-Idx)
+    END-IF
+    ADD Cat-Yearly-Amount(Cat-Idx) TO Total_Expenses
+END-PERFORM
+IF Total_Expenses > Salary THEN
+    COMPUTE Deficit_Amount = Total_Expenses - Salary
+    DISPLAY 'WARNING: Your expenses exceed your salary. You are running a deficit of $', Deficit_Amount
+    MOVE 0 TO Extra
+    MOVE 0 TO Extra_Percent
+ELSE
+    COMPUTE Extra = Salary - Total_Expenses
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Extra_Percent ROUNDED = (Extra/WS-Divide-Guard-Divisor) * 100
+END-IF
+MOVE Salary TO WS-Divide-Guard-Divisor
+PERFORM DIVIDE-GUARD-SECT
+PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+    COMPUTE Cat-Percent(Cat-Idx) ROUNDED = (Cat-Yearly-Amount(Cat-Idx)/WS-Divide-Guard-Divisor) * 100
+END-PERFORM
+PERFORM RECONCILE-PERCENT-SECT
+DISPLAY '--------------------------------------------------------------------------------------------------'
+DISPLAY 'See the financial breakdown below, based on a salary of $', Salary
+DISPLAY '--------------------------------------------------------------------------------------------------'
+MOVE Cat-Percent(Cat-Rent) TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Mortgage/Rent | $', Cat-Yearly-Amount(Cat-Rent), '  |  ', Cat-Percent(Cat-Rent), '% | ', WS-Bar-Chart
+MOVE Cat-Percent(Cat-Bills) TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Bills         | $', Cat-Yearly-Amount(Cat-Bills), '  |  ', Cat-Percent(Cat-Bills), '% | ', WS-Bar-Chart
+MOVE Cat-Percent(Cat-Food) TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Food          | $', Cat-Yearly-Amount(Cat-Food), '  |  ', Cat-Percent(Cat-Food), '% | ', WS-Bar-Chart
+MOVE Cat-Percent(Cat-Travel) TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Travel        | $', Cat-Yearly-Amount(Cat-Travel), '  |  ', Cat-Percent(Cat-Travel), '% | ', WS-Bar-Chart
+MOVE Cat-Percent(Cat-Taxes) TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Taxes         | $', Cat-Yearly-Amount(Cat-Taxes), '  |  ', Cat-Percent(Cat-Taxes), '% | ', WS-Bar-Chart
+MOVE Cat-Percent(Cat-Insurance) TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Insurance     | $', Cat-Yearly-Amount(Cat-Insurance), '  |  ', Cat-Percent(Cat-Insurance), '% | ', WS-Bar-Chart
+MOVE Extra_Percent TO WS-Bar-Percent
+PERFORM BUILD-BAR-SECT
+DISPLAY '| Extra         | $', Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
+DISPLAY '--------------------------------------------------------------------------------------------------'
+PERFORM BUDGET-RULE-CHECK-SECT
+PERFORM CHECKING-SAVINGS-SPLIT-SECT
+PERFORM INVESTMENT-PROJECTION-SECT
+PERFORM SAVINGS-GOAL-SECT
+IF Has-Prior-Month THEN
+    PERFORM MONTH-OVER-MONTH-SECT
+END-IF
+IF In-Preview-Mode THEN
+    DISPLAY 'WHAT-IF PREVIEW ONLY: this re-run is not saved to history, the accounting export, grand totals, or the printed report.'
+    MOVE "N" TO WS-Preview-Mode
+ELSE
+    MOVE Employee-ID TO Hist-Employee-ID
+    MOVE Salary TO Hist-Salary
+    MOVE Cat-Yearly-Amount(Cat-Rent) TO Hist-Rent
+    MOVE Cat-Yearly-Amount(Cat-Bills) TO Hist-Bills
+    MOVE Cat-Yearly-Amount(Cat-Food) TO Hist-Food
+    MOVE Cat-Yearly-Amount(Cat-Travel) TO Hist-Travel
+    MOVE Cat-Yearly-Amount(Cat-Taxes) TO Hist-Taxes
+    MOVE Cat-Yearly-Amount(Cat-Insurance) TO Hist-Insurance
+    MOVE Cat-Percent(Cat-Rent) TO Hist-Rent-Percent
+    MOVE Cat-Percent(Cat-Bills) TO Hist-Bills-Percent
+    MOVE Cat-Percent(Cat-Food) TO Hist-Food-Percent
+    MOVE Cat-Percent(Cat-Travel) TO Hist-Travel-Percent
+    MOVE Cat-Percent(Cat-Taxes) TO Hist-Taxes-Percent
+    MOVE Cat-Percent(Cat-Insurance) TO Hist-Insurance-Percent
+    MOVE Extra_Percent TO Hist-Extra-Percent
+    WRITE Budget-History-Record
+    PERFORM WRITE-ACCT-EXPORT-SECT
+    ADD 1 TO WS-Grand-Total-Runs
+    ADD Salary TO WS-Grand-Total-Salary
+    ADD Total_Expenses TO WS-Grand-Total-Expenses
+    ADD Extra TO WS-Grand-Total-Extra
+    PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+        ADD Cat-Yearly-Amount(Cat-Idx) TO WS-Grand-Total-Cat-Total(Cat-Idx)
+    END-PERFORM
+    PERFORM PRINT-REPORT-SECT
+END-IF.
+
+WRITE-ACCT-EXPORT-SECT.
+*> Fixed-format, fixed-width record matching the accounting system's
+*> import layout, written alongside the existing Budget-History-Record.
+MOVE Employee-ID TO Acct-Employee-ID.
+MOVE Employee-Name TO Acct-Employee-Name.
+MOVE Salary TO Acct-Salary.
+MOVE Cat-Yearly-Amount(Cat-Rent) TO Acct-Rent.
+MOVE Cat-Yearly-Amount(Cat-Bills) TO Acct-Bills.
+MOVE Cat-Yearly-Amount(Cat-Food) TO Acct-Food.
+MOVE Cat-Yearly-Amount(Cat-Travel) TO Acct-Travel.
+MOVE Cat-Yearly-Amount(Cat-Taxes) TO Acct-Taxes.
+MOVE Cat-Yearly-Amount(Cat-Insurance) TO Acct-Insurance.
+MOVE Extra TO Acct-Extra.
+MOVE FUNCTION CURRENT-DATE(1:8) TO Acct-Export-Date.
+WRITE Acct-Export-Record.
+
+PRINT-REPORT-SECT.
+ADD 1 TO Report-Employee-Number.
+ADD 1 TO Report-Page-Number.
+MOVE SPACES TO Report-Line.
+STRING "WHERES THE MONEY - BUDGET BREAKDOWN REPORT" DELIMITED BY SIZE
+    "          PAGE " DELIMITED BY SIZE
+    Report-Page-Number DELIMITED BY SIZE
+    INTO Report-Line
+WRITE Report-Line AFTER ADVANCING PAGE.
+MOVE SPACES TO Report-Line.
+STRING "HOUSEHOLD #" DELIMITED BY SIZE
+    Report-Employee-Number DELIMITED BY SIZE
+    "   EMPLOYEE ID " DELIMITED BY SIZE
+    Employee-ID DELIMITED BY SIZE
+    "   " DELIMITED BY SIZE
+    Employee-Name DELIMITED BY SPACE
+    "   ANNUAL SALARY $" DELIMITED BY SIZE
+    Salary DELIMITED BY SIZE
+    INTO Report-Line
+WRITE Report-Line AFTER ADVANCING 2 LINES.
+IF High-Earner THEN
+    MOVE SPACES TO Report-Line
+    STRING "HIGH-EARNER NOTICE: salary at or above $" DELIMITED BY SIZE
+        WS-High-Earner-Threshold DELIMITED BY SIZE
+        " - additional tax bracket may apply" DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+END-IF.
+MOVE "--------------------------------------------------------------------------" TO Report-Line.
+WRITE Report-Line AFTER ADVANCING 1 LINES.
+MOVE "CATEGORY         YEARLY AMOUNT     PERCENT OF SALARY" TO Report-Line.
+WRITE Report-Line AFTER ADVANCING 1 LINES.
+MOVE "--------------------------------------------------------------------------" TO Report-Line.
+WRITE Report-Line AFTER ADVANCING 1 LINES.
+PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+    MOVE SPACES TO Report-Line
+    STRING Cat-Name(Cat-Idx) DELIMITED BY SPACE
+        "        $" DELIMITED BY SIZE
+        Cat-Yearly-Amount(Cat-Idx) DELIMITED BY SIZE
+        "      " DELIMITED BY SIZE
+        Cat-Percent(Cat-Idx) DELIMITED BY SIZE
+        "%" DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line AFTER ADVANCING 1 LINES
+END-PERFORM.
+MOVE SPACES TO Report-Line.
+STRING "Extra            $" DELIMITED BY SIZE
+    Extra DELIMITED BY SIZE
+    "      " DELIMITED BY SIZE
+    Extra_Percent DELIMITED BY SIZE
+    "%" DELIMITED BY SIZE
+    INTO Report-Line
+WRITE Report-Line AFTER ADVANCING 1 LINES.
+MOVE "--------------------------------------------------------------------------" TO Report-Line.
+WRITE Report-Line AFTER ADVANCING 1 LINES.
+
+9999-End-Program.
+IF WS-Grand-Total-Runs > 0 THEN
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'SESSION GRAND TOTAL across ', WS-Grand-Total-Runs, ' household(s)'
+    DISPLAY '  Total salary:   $', WS-Grand-Total-Salary
+    DISPLAY '  Total expenses: $', WS-Grand-Total-Expenses
+    DISPLAY '  Total extra:    $', WS-Grand-Total-Extra
+    PERFORM VARYING Cat-Idx FROM 1 BY 1 UNTIL Cat-Idx > 6
+        DISPLAY '  ', Cat-Name(Cat-Idx), ': $', WS-Grand-Total-Cat-Total(Cat-Idx)
+    END-PERFORM
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-IF
+CLOSE Budget-History-File.
+CLOSE Budget-Report-File.
+CLOSE Acct-Export-File.
+STOP RUN.
