@@ -0,0 +1,27 @@
+*> Front-end launcher menu for the WTM suite of budgeting programs.
+*> Compile together with the programs it launches, e.g.:
+*>   cobc -x -free -std=ibm -I copybooks -o wtm-menu WTM-MENU.cbl \
+*>       wheresTheMoney.cbl WTM-INTERNATIONAL.cbl dollars-to-euros.cbl WTM-FX-CONVERT.cbl
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WTM-MENU.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-Menu-Choice PIC X.
+
+PROCEDURE DIVISION.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY '-------------------------------------- WTM MAIN MENU ----------------------------------------------'.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY '1. Wheres The Money - domestic household budgeting'.
+DISPLAY '2. WTM International - multi-currency budgeting and conversion'.
+DISPLAY '3. Dollar/Euro Converter'.
+DISPLAY 'Enter your choice (1, 2, or 3):'.
+ACCEPT WS-Menu-Choice.
+EVALUATE WS-Menu-Choice
+    WHEN '1' CALL 'WHERES_THE_MONEY'
+    WHEN '2' CALL 'WTM-INTERNATIONAL'
+    WHEN '3' CALL 'DOLLAR-EURO-CONV'
+    WHEN OTHER DISPLAY 'INPUT ERROR: please enter 1, 2, or 3.'
+END-EVALUATE.
+STOP RUN.
