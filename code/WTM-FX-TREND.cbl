@@ -0,0 +1,170 @@
+*> Exchange-rate history and trend export for WTM-INTERNATIONAL.
+*> Reads WTM-AUDIT-LOG.DAT (one record per completed currency
+*> conversion, already carrying the FX rate, date, and time used)
+*> and, for each currency code seen, reports the rate history in
+*> chronological order plus a simple up/down/flat trend between the
+*> first and most recent conversion. The history is also exported to
+*> WTM-FX-TREND.DAT for downstream consumption.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WTM-FX-TREND.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Audit-Log-File ASSIGN TO "WTM-AUDIT-LOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Log-Status.
+    SELECT FX-Trend-File ASSIGN TO "WTM-FX-TREND.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FX-Trend-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  Audit-Log-File.
+    COPY "WTM-AUDIT-REC.cpy".
+
+FD  FX-Trend-File.
+01 FX-Trend-Export-Line PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-Audit-Log-Status PIC XX.
+01 WS-FX-Trend-Status PIC XX.
+01 WS-Audit-Log-EOF-Flag PIC X VALUE "N".
+    88 Audit-Log-EOF VALUE "Y".
+
+*> Every conversion record seen, kept in file order (= chronological
+*> order, since WTM-INTERNATIONAL always appends via OPEN EXTEND).
+01 WS-Rate-History-Table.
+    05 WS-Rate-History-Entry OCCURS 500 TIMES INDEXED BY Hist-Idx.
+       10 WS-Hist-Curr-Code PIC X(3).
+       10 WS-Hist-FX-Rate   PIC 9(5)V9999.
+       10 WS-Hist-Date      PIC 9(8).
+       10 WS-Hist-Time      PIC 9(8).
+01 WS-Rate-History-Count PIC 9(4) VALUE 0.
+
+*> Distinct currency codes seen, in first-encountered order.
+01 WS-Currency-Seen-Table.
+    05 WS-Currency-Seen-Entry OCCURS 20 TIMES INDEXED BY Seen-Idx.
+       10 WS-Seen-Curr-Code PIC X(3).
+01 WS-Currency-Seen-Count PIC 9(3) VALUE 0.
+01 WS-Seen-Found-Flag PIC X VALUE "N".
+    88 Seen-Found VALUE "Y" FALSE "N".
+
+01 WS-Curr-Conversion-Count PIC 9(4).
+01 WS-Curr-First-Rate PIC 9(5)V9999.
+01 WS-Curr-Last-Rate PIC 9(5)V9999.
+01 WS-Curr-Min-Rate PIC 9(5)V9999.
+01 WS-Curr-Max-Rate PIC 9(5)V9999.
+01 WS-Trend-Label PIC X(10).
+01 WS-First-Entry-Flag PIC X VALUE "N".
+    88 First-Entry-For-Curr VALUE "Y" FALSE "N".
+
+PROCEDURE DIVISION.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY '------------------------------ WHERES THE MONEY? FX RATE TREND -------------------------------------'.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+PERFORM LOAD-RATE-HISTORY-SECT.
+IF WS-Rate-History-Count = 0 THEN
+    DISPLAY 'No records found in WTM-AUDIT-LOG.DAT - nothing to report.'
+ELSE
+    PERFORM BUILD-CURRENCY-LIST-SECT
+    PERFORM REPORT-TREND-SECT
+END-IF.
+STOP RUN.
+
+LOAD-RATE-HISTORY-SECT.
+MOVE 0 TO WS-Rate-History-Count.
+OPEN INPUT Audit-Log-File.
+IF WS-Audit-Log-Status NOT = "00" THEN
+    DISPLAY 'FX-TREND: could not open WTM-AUDIT-LOG.DAT, file status ', WS-Audit-Log-Status
+ELSE
+    PERFORM UNTIL WS-Audit-Log-Status NOT = "00"
+        READ Audit-Log-File
+            AT END EXIT PERFORM
+            NOT AT END
+                IF WS-Rate-History-Count < 500 THEN
+                    ADD 1 TO WS-Rate-History-Count
+                    MOVE Audit-Curr-Code TO WS-Hist-Curr-Code(WS-Rate-History-Count)
+                    MOVE Audit-FX-Rate TO WS-Hist-FX-Rate(WS-Rate-History-Count)
+                    MOVE Audit-Date TO WS-Hist-Date(WS-Rate-History-Count)
+                    MOVE Audit-Time TO WS-Hist-Time(WS-Rate-History-Count)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Audit-Log-File
+END-IF.
+
+BUILD-CURRENCY-LIST-SECT.
+MOVE 0 TO WS-Currency-Seen-Count.
+PERFORM VARYING Hist-Idx FROM 1 BY 1 UNTIL Hist-Idx > WS-Rate-History-Count
+    MOVE "N" TO WS-Seen-Found-Flag
+    SET Seen-Idx TO 1
+    SEARCH WS-Currency-Seen-Entry VARYING Seen-Idx
+        AT END CONTINUE
+        WHEN WS-Seen-Curr-Code(Seen-Idx) = WS-Hist-Curr-Code(Hist-Idx)
+            SET Seen-Found TO TRUE
+    END-SEARCH
+    IF NOT Seen-Found AND WS-Currency-Seen-Count < 20 THEN
+        ADD 1 TO WS-Currency-Seen-Count
+        MOVE WS-Hist-Curr-Code(Hist-Idx) TO WS-Seen-Curr-Code(WS-Currency-Seen-Count)
+    END-IF
+END-PERFORM.
+
+REPORT-TREND-SECT.
+OPEN OUTPUT FX-Trend-File.
+PERFORM VARYING Seen-Idx FROM 1 BY 1 UNTIL Seen-Idx > WS-Currency-Seen-Count
+    MOVE 0 TO WS-Curr-Conversion-Count
+    MOVE "Y" TO WS-First-Entry-Flag
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'CURRENCY: ', WS-Seen-Curr-Code(Seen-Idx)
+    PERFORM VARYING Hist-Idx FROM 1 BY 1 UNTIL Hist-Idx > WS-Rate-History-Count
+        IF WS-Hist-Curr-Code(Hist-Idx) = WS-Seen-Curr-Code(Seen-Idx) THEN
+            ADD 1 TO WS-Curr-Conversion-Count
+            DISPLAY '  ', WS-Hist-Date(Hist-Idx), ' ', WS-Hist-Time(Hist-Idx), '  rate: ', WS-Hist-FX-Rate(Hist-Idx)
+            IF First-Entry-For-Curr THEN
+                MOVE WS-Hist-FX-Rate(Hist-Idx) TO WS-Curr-First-Rate
+                MOVE WS-Hist-FX-Rate(Hist-Idx) TO WS-Curr-Min-Rate
+                MOVE WS-Hist-FX-Rate(Hist-Idx) TO WS-Curr-Max-Rate
+                MOVE "N" TO WS-First-Entry-Flag
+            ELSE
+                IF WS-Hist-FX-Rate(Hist-Idx) < WS-Curr-Min-Rate THEN
+                    MOVE WS-Hist-FX-Rate(Hist-Idx) TO WS-Curr-Min-Rate
+                END-IF
+                IF WS-Hist-FX-Rate(Hist-Idx) > WS-Curr-Max-Rate THEN
+                    MOVE WS-Hist-FX-Rate(Hist-Idx) TO WS-Curr-Max-Rate
+                END-IF
+            END-IF
+            MOVE WS-Hist-FX-Rate(Hist-Idx) TO WS-Curr-Last-Rate
+        END-IF
+    END-PERFORM
+    IF WS-Curr-Last-Rate > WS-Curr-First-Rate THEN
+        MOVE 'RISING' TO WS-Trend-Label
+    ELSE
+        IF WS-Curr-Last-Rate < WS-Curr-First-Rate THEN
+            MOVE 'FALLING' TO WS-Trend-Label
+        ELSE
+            MOVE 'FLAT' TO WS-Trend-Label
+        END-IF
+    END-IF
+    DISPLAY '  Conversions: ', WS-Curr-Conversion-Count, '  First: ', WS-Curr-First-Rate, '  Last: ', WS-Curr-Last-Rate,
+        '  Min: ', WS-Curr-Min-Rate, '  Max: ', WS-Curr-Max-Rate, '  Trend: ', WS-Trend-Label
+    MOVE SPACES TO FX-Trend-Export-Line
+    STRING WS-Seen-Curr-Code(Seen-Idx) DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-Curr-Conversion-Count DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-Curr-First-Rate DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-Curr-Last-Rate DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-Curr-Min-Rate DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-Curr-Max-Rate DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-Trend-Label DELIMITED BY SIZE
+        INTO FX-Trend-Export-Line
+    WRITE FX-Trend-Export-Line
+END-PERFORM.
+CLOSE FX-Trend-File.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY 'Exchange-rate trend exported to WTM-FX-TREND.DAT'.
