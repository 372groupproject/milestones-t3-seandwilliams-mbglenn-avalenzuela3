@@ -0,0 +1,17 @@
+*> Shared FX conversion subroutine: converts an amount by a rate.
+*> Called by both WTM-INTERNATIONAL and DOLLAR-EURO-CONV so the
+*> one multiply lives in one place.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WTM-FX-CONVERT.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+01 LS-FX-Amount PIC S9(8)V9999.
+01 LS-FX-Rate PIC S9(5)V9999.
+01 LS-FX-Result PIC S9(8)V9999.
+
+PROCEDURE DIVISION USING LS-FX-Amount, LS-FX-Rate, LS-FX-Result.
+MULTIPLY LS-FX-Amount BY LS-FX-Rate GIVING LS-FX-Result.
+GOBACK.
