@@ -1,457 +1,1329 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. WTM-INTERNATIONAL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FX-Rate-File ASSIGN TO "WTM-FX-RATES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FX-Rate-Status.
+    SELECT Tax-Rate-File ASSIGN TO "WTM-TAX-RATES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Tax-Rate-Status.
+    SELECT Audit-Log-File ASSIGN TO "WTM-AUDIT-LOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Log-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  FX-Rate-File.
+01 FX-Rate-Input-Record.
+    05 FX-Input-Code PIC X(3).
+    05 FX-Input-Rate PIC 9(5)V9999.
+
+FD  Tax-Rate-File.
+01 Tax-Rate-Input-Record.
+    05 Tax-Input-Code PIC X(3).
+    05 Tax-Input-Rate PIC 9(3)V9999.
+
+FD  Audit-Log-File.
+    COPY "WTM-AUDIT-REC.cpy".
+
 WORKING-STORAGE SECTION.
-01 Salary PIC 9(8)V99 Value 0000001.00. 
-01 Rent PIC 9(7)V99.
-01 Bills PIC 9(7)V99.
-01 Food PIC 9(7)V99.
-01 Travel PIC 9(7)V99.
-01 Tax_Percent PIC 9(7)V99.
-01 Yearly_Rent PIC 9(7)V99.
-01 Yearly_Bills PIC 9(7)V99.
-01 Yearly_Food PIC 9(7)V99.
-01 Yearly_Taxes PIC 9(7)V99.
+    COPY "WTM-SALARY.cpy".
+01 Rent PIC S9(7)V99.
+01 Bills PIC S9(7)V99.
+01 Food PIC S9(7)V99.
+01 Travel PIC S9(7)V99.
+01 Tax_Percent PIC S9(7)V99.
+01 Yearly_Rent PIC S9(7)V99.
+01 Yearly_Bills PIC S9(7)V99.
+01 Yearly_Food PIC S9(7)V99.
+01 Yearly_Taxes PIC S9(7)V99.
 01 Extra PIC 9(7)V99.
-01 Rent_Percent PIC 9(7)V99.
-01 Bills_Percent PIC 9(7)V99.
-01 Food_Percent PIC 9(7)V99.
-01 Travel_Percent PIC 9(7)V99.
-01 Taxes_Percent PIC 9(7)V99.
+01 Rent_Percent PIC S9(7)V99.
+01 Bills_Percent PIC S9(7)V99.
+01 Food_Percent PIC S9(7)V99.
+01 Travel_Percent PIC S9(7)V99.
+01 Taxes_Percent PIC S9(7)V99.
 01 Extra_Percent PIC 9(7)V99.
 01 Curr PIC X(15) VALUE SPACE.
+01 WS-FX-Rate-Status PIC XX.
+01 WS-FX-Rate-Table.
+    05 WS-FX-Rate-Entry OCCURS 20 TIMES INDEXED BY FX-Idx.
+       10 FX-Code PIC X(3).
+       10 FX-Rate PIC 9(5)V9999.
+01 WS-FX-Rate-Count PIC 9(3) VALUE 0.
+01 WS-Lookup-Code PIC X(3).
+01 WS-Current-Rate PIC 9(5)V9999 VALUE 1.0000.
+01 WS-Curr-Valid-Flag PIC X VALUE "N".
+    88 Curr-Valid VALUE "Y".
+01 WS-Tax-Rate-Status PIC XX.
+01 WS-Tax-Rate-Table.
+    05 WS-Tax-Rate-Entry OCCURS 20 TIMES INDEXED BY Tax-Idx.
+       10 Tax-Code PIC X(3).
+       10 Tax-Rate PIC 9(3)V9999.
+01 WS-Tax-Rate-Count PIC 9(3) VALUE 0.
+01 WS-Current-Tax-Rate PIC 9(3)V9999 VALUE 0.
+01 WS-Yen-Disp PIC Z(8)9.
+01 WS-Audit-Log-Status PIC XX.
+01 WS-Program-Done-Flag PIC X VALUE "N".
+    88 Program-Done VALUE "Y".
+01 WS-FX-Convert-Amount PIC S9(8)V9999.
+01 WS-FX-Convert-Result PIC S9(8)V9999.
+01 WS-Currency-Codes-Values.
+    05 FILLER PIC X(3) VALUE "Eur".
+    05 FILLER PIC X(3) VALUE "Dol".
+    05 FILLER PIC X(3) VALUE "Kro".
+    05 FILLER PIC X(3) VALUE "Yen".
+    05 FILLER PIC X(3) VALUE "Pou".
+    05 FILLER PIC X(3) VALUE "Fra".
+    05 FILLER PIC X(3) VALUE "Can".
+    05 FILLER PIC X(3) VALUE "Aus".
+    05 FILLER PIC X(3) VALUE "Mex".
+    05 FILLER PIC X(3) VALUE "Ind".
+    05 FILLER PIC X(3) VALUE "Exi".
+01 WS-Currency-Table REDEFINES WS-Currency-Codes-Values.
+    05 WS-Currency-Entry OCCURS 11 TIMES INDEXED BY Curr-Idx.
+       10 WS-Currency-Code PIC X(3).
+01 WS-Curr-Symbol PIC X(6).
+01 WS-Bar-Chart PIC X(25).
+01 WS-Bar-Percent PIC S9(7)V99.
+01 WS-Bar-Length PIC 9(2).
+01 WS-Bar-Idx PIC 9(2).
+01 WS-Divide-Guard-Divisor PIC 9(8)V99.
+01 WS-Amount-Input PIC X(12).
+01 WS-Amount-Value PIC S9(7)V99.
+01 WS-Test-Numval PIC S9(7).
+01 WS-Input-Valid PIC X VALUE "N".
+    88 Input-Valid VALUE "Y".
+01 WS-Employee-Name-Input PIC X(50).
+01 WS-Employee-Name-Length PIC 9(3).
+01 WS-Salary-Input PIC X(13).
+01 WS-Salary-Value PIC 9(8)V99.
+01 WS-Salary-Test-Numval PIC S9(8).
+01 WS-Employee-ID-Input PIC X(8).
+01 WS-Employee-ID-Test-Numval PIC S9(6).
+
+    COPY "WTM-EMPLOYEE-REC.cpy".
+
 PROCEDURE DIVISION.
+PERFORM LOAD-FX-RATES-SECT.
+PERFORM LOAD-TAX-RATES-SECT.
+OPEN EXTEND Audit-Log-File.
+IF WS-Audit-Log-Status = "35" THEN
+    OPEN OUTPUT Audit-Log-File
+END-IF.
 DISPLAY '--------------------------------------------------------------------------------------------------'.
 DISPLAY '-------------------------------WHERES THE MONEY? INTERNATIONAL!-----------------------------------'.
 DISPLAY '--------------------------------------------------------------------------------------------------'.
-DISPLAY "We will convert your $ into one of six popular global currencies."
+DISPLAY "We will convert your $ into one of ten popular global currencies."
 DISPLAY "You will be able to see what your budget would look like after conversion"
 DISPLAY "Please enter the curency you would like to use for your budgeting plan".
 DISPLAY "We can accept 'Euros'(Europe) 'Dollars'(US) 'Krona'(Swedish)"
 DISPLAY "'Yen'(Japanese) 'Pounds'(Britain) 'Franc'(Swiss)"
+DISPLAY "'Canadian'(Canada) 'Australian'(Australia) 'Mexican'(Mexico) 'Indian'(India)"
+DISPLAY "Or enter 'Exit' at any time to quit the program."
 
-ACCEPT Curr.
-MOVE Curr(1:3) TO Curr.
-IF (Curr IS EQUAL TO "Eur") THEN
-    PERFORM EUROS-SECT
-END-IF
-IF (Curr IS EQUAL TO "Dol") THEN
-    PERFORM DOLLARS-SECT
-END-IF
-IF (Curr IS EQUAL TO "Kro") THEN
-    PERFORM KRONA-SECT
-END-IF
-IF (Curr IS EQUAL TO "Yen") THEN
-    PERFORM YEN-SECT
-END-IF
-IF (Curr IS EQUAL TO "Pou") THEN
-    PERFORM POUNDS-SECT
-END-IF
-IF (Curr IS EQUAL TO "Fra") THEN
-    PERFORM FRANC-SECT
-END-IF
+PERFORM UNTIL Program-Done
+    PERFORM WITH TEST AFTER UNTIL Curr-Valid
+        ACCEPT Curr
+        PERFORM NORMALIZE-CURR-SECT
+        MOVE "Y" TO WS-Curr-Valid-Flag
+        MOVE 1 TO Salary
+        SET Curr-Idx TO 1
+        SEARCH WS-Currency-Entry VARYING Curr-Idx
+            AT END
+                MOVE "N" TO WS-Curr-Valid-Flag
+                DISPLAY "INPUT ERROR: '" Curr "' is not a currency we recognize. Please try again."
+                DISPLAY "We can accept 'Euros' 'Dollars' 'Krona' 'Yen' 'Pounds' 'Franc' 'Canadian' 'Australian' 'Mexican' 'Indian' or 'Exit'"
+            WHEN WS-Currency-Code(Curr-Idx) = Curr
+                EVALUATE Curr-Idx
+                    WHEN 1 PERFORM EUROS-SECT
+                    WHEN 2 PERFORM DOLLARS-SECT
+                    WHEN 3 PERFORM KRONA-SECT
+                    WHEN 4 PERFORM YEN-SECT
+                    WHEN 5 PERFORM POUNDS-SECT
+                    WHEN 6 PERFORM FRANC-SECT
+                    WHEN 7 PERFORM CANADIAN-SECT
+                    WHEN 8 PERFORM AUSTRALIAN-SECT
+                    WHEN 9 PERFORM MEXICAN-SECT
+                    WHEN 10 PERFORM INDIAN-SECT
+                    WHEN 11 SET Program-Done TO TRUE
+                END-EVALUATE
+        END-SEARCH
+    END-PERFORM
+    IF NOT Program-Done THEN
+        MOVE "N" TO WS-Curr-Valid-Flag
+        DISPLAY '--------------------------------------------------------------------------------------------------'
+        DISPLAY 'Pick another currency to convert, or enter Exit to quit.'
+    END-IF
+END-PERFORM.
+CLOSE Audit-Log-File.
 STOP RUN.
 
+DIVIDE-GUARD-SECT.
+*> Shared guard for every divisor used in the percent-breakdown COMPUTEs
+*> below. Move the divisor into WS-Divide-Guard-Divisor, PERFORM this,
+*> then divide by WS-Divide-Guard-Divisor instead of the raw field -
+*> protects against a divide-by-zero (e.g. a tiny Salary rounding down
+*> to 0 after whole-yen conversion in YEN-SECT).
+IF WS-Divide-Guard-Divisor = 0 THEN
+    MOVE 1 TO WS-Divide-Guard-Divisor
+    DISPLAY 'WARNING: a divisor was zero; using 1 to avoid a divide-by-zero error.'
+END-IF.
+
+BUILD-BAR-SECT.
+*> Turns WS-Bar-Percent into a proportional '#' bar in WS-Bar-Chart,
+*> scaled so a full 25-character bar represents 100%. Negative
+*> percents (a heavily-credited category) and anything over 100%
+*> clip to an empty or full bar rather than an invalid SUBSCRIPT.
+MOVE SPACES TO WS-Bar-Chart.
+COMPUTE WS-Bar-Length = FUNCTION INTEGER(WS-Bar-Percent / 4).
+IF WS-Bar-Length > 25 THEN
+    MOVE 25 TO WS-Bar-Length
+END-IF.
+IF WS-Bar-Length < 0 THEN
+    MOVE 0 TO WS-Bar-Length
+END-IF.
+PERFORM VARYING WS-Bar-Idx FROM 1 BY 1 UNTIL WS-Bar-Idx > WS-Bar-Length
+    MOVE '#' TO WS-Bar-Chart(WS-Bar-Idx:1)
+END-PERFORM.
+
+VALIDATE-AND-ACCEPT-AMOUNT-SECT.
+*> Traps non-numeric input before it ever reaches a numeric field -
+*> without this, a bad ACCEPT here is the same kind of type error the
+*> FLOAT-TYPE-ERR demo program shows with its bad SET of a string into
+*> a numeric ValueX.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Amount-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Amount-Input) TO WS-Test-Numval
+    IF WS-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE WS-Amount-Value = FUNCTION NUMVAL(WS-Amount-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of 9999999.99. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+
+VALIDATE-AND-ACCEPT-SALARY-SECT.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Salary-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Salary-Input) TO WS-Salary-Test-Numval
+    IF WS-Salary-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE WS-Salary-Value = FUNCTION NUMVAL(WS-Salary-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of 99999999.99. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+
+ACCEPT-EMPLOYEE-IDENTITY-SECT.
+DISPLAY 'Enter employee ID:'.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Employee-ID-Input
+    MOVE FUNCTION TEST-NUMVAL(WS-Employee-ID-Input) TO WS-Employee-ID-Test-Numval
+    IF WS-Employee-ID-Test-Numval NOT = 0 THEN
+        DISPLAY 'INPUT ERROR: that is not a valid number. Please re-enter.'
+    ELSE
+        COMPUTE Employee-ID = FUNCTION NUMVAL(WS-Employee-ID-Input)
+            ON SIZE ERROR
+                DISPLAY 'INPUT ERROR: value exceeds the maximum of 999999. Please re-enter.'
+            NOT ON SIZE ERROR
+                MOVE "Y" TO WS-Input-Valid
+        END-COMPUTE
+    END-IF
+END-PERFORM.
+DISPLAY 'Enter employee name:'.
+PERFORM VALIDATE-AND-ACCEPT-NAME-SECT.
+
+VALIDATE-AND-ACCEPT-NAME-SECT.
+MOVE "N" TO WS-Input-Valid.
+PERFORM UNTIL Input-Valid
+    ACCEPT WS-Employee-Name-Input
+    COMPUTE WS-Employee-Name-Length = FUNCTION LENGTH(FUNCTION TRIM(WS-Employee-Name-Input))
+    IF WS-Employee-Name-Length > 30 THEN
+        DISPLAY 'INPUT ERROR: employee name is ', WS-Employee-Name-Length, ' characters, but the limit is 30. Please re-enter.'
+    ELSE
+        MOVE FUNCTION TRIM(WS-Employee-Name-Input) TO Employee-Name
+        MOVE "Y" TO WS-Input-Valid
+    END-IF
+END-PERFORM.
+
+NORMALIZE-CURR-SECT.
+*> Trim leading spaces and fold to Title-Case (e.g. 'DOLLARS', 'dollars',
+*> ' Dollars' all become 'Dol') so the lookup below is case-insensitive.
+MOVE FUNCTION TRIM(Curr) TO Curr.
+MOVE FUNCTION UPPER-CASE(Curr(1:1)) TO Curr(1:1).
+MOVE FUNCTION LOWER-CASE(Curr(2:2)) TO Curr(2:2).
+MOVE Curr(1:3) TO Curr.
+
+WRITE-AUDIT-LOG-SECT.
+MOVE Employee-ID TO Audit-Employee-ID.
+MOVE WS-Lookup-Code TO Audit-Curr-Code.
+MOVE WS-Current-Rate TO Audit-FX-Rate.
+MOVE WS-Current-Tax-Rate TO Audit-Tax-Rate.
+MOVE Salary TO Audit-Salary.
+MOVE Rent TO Audit-Rent.
+MOVE Bills TO Audit-Bills.
+MOVE Food TO Audit-Food.
+MOVE Travel TO Audit-Travel.
+MOVE Extra TO Audit-Extra.
+MOVE Extra_Percent TO Audit-Extra-Percent.
+MOVE FUNCTION CURRENT-DATE(1:8) TO Audit-Date.
+MOVE FUNCTION CURRENT-DATE(9:8) TO Audit-Time.
+WRITE Audit-Log-Record.
+
+LOAD-FX-RATES-SECT.
+MOVE 0 TO WS-FX-Rate-Count.
+OPEN INPUT FX-Rate-File.
+IF WS-FX-Rate-Status = "00" THEN
+    PERFORM UNTIL WS-FX-Rate-Status NOT = "00"
+        READ FX-Rate-File
+            AT END EXIT PERFORM
+            NOT AT END
+                ADD 1 TO WS-FX-Rate-Count
+                MOVE FX-Input-Code TO FX-Code(WS-FX-Rate-Count)
+                MOVE FX-Input-Rate TO FX-Rate(WS-FX-Rate-Count)
+        END-READ
+    END-PERFORM
+    CLOSE FX-Rate-File
+ELSE
+    DISPLAY 'WARNING: could not open WTM-FX-RATES.DAT, file status ', WS-FX-Rate-Status
+    DISPLAY 'All currencies will convert at a 1:1 rate until the rate file is available.'
+END-IF.
+
+FIND-FX-RATE-SECT.
+MOVE 1.0000 TO WS-Current-Rate.
+SET FX-Idx TO 1.
+SEARCH WS-FX-Rate-Entry VARYING FX-Idx
+    AT END
+        DISPLAY 'WARNING: no FX rate on file for ', WS-Lookup-Code, ' - using a 1:1 rate'
+    WHEN FX-Code(FX-Idx) = WS-Lookup-Code
+        MOVE FX-Rate(FX-Idx) TO WS-Current-Rate
+END-SEARCH.
+
+LOAD-TAX-RATES-SECT.
+MOVE 0 TO WS-Tax-Rate-Count.
+OPEN INPUT Tax-Rate-File.
+IF WS-Tax-Rate-Status = "00" THEN
+    PERFORM UNTIL WS-Tax-Rate-Status NOT = "00"
+        READ Tax-Rate-File
+            AT END EXIT PERFORM
+            NOT AT END
+                ADD 1 TO WS-Tax-Rate-Count
+                MOVE Tax-Input-Code TO Tax-Code(WS-Tax-Rate-Count)
+                MOVE Tax-Input-Rate TO Tax-Rate(WS-Tax-Rate-Count)
+        END-READ
+    END-PERFORM
+    CLOSE Tax-Rate-File
+ELSE
+    DISPLAY 'WARNING: could not open WTM-TAX-RATES.DAT, file status ', WS-Tax-Rate-Status
+    DISPLAY 'Country-specific tax rates are unavailable; taxes will be computed at 0% until the rate file is available.'
+END-IF.
+
+FIND-TAX-RATE-SECT.
+MOVE 0 TO WS-Current-Tax-Rate.
+SET Tax-Idx TO 1.
+SEARCH WS-Tax-Rate-Entry VARYING Tax-Idx
+    AT END
+        DISPLAY 'WARNING: no tax rate on file for ', WS-Lookup-Code, ' - using 0%'
+    WHEN Tax-Code(Tax-Idx) = WS-Lookup-Code
+        MOVE Tax-Rate(Tax-Idx) TO WS-Current-Tax-Rate
+END-SEARCH.
+
 FRANC-SECT.
+MOVE "SFr. " TO WS-Curr-Symbol.
 DISPLAY "We can accept up to and including $9999999.99".
 DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
 PERFORM UNTIL Salary = 0
-    ACCEPT Salary
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
     IF (Salary = 0) THEN
-        STOP RUN
+        EXIT PERFORM
     END-IF
-    ACCEPT Rent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
     IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over SFr. 0.'
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '0.'
         STOP RUN
     END-IF
-    ACCEPT Bills
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
     IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over SFr. 0.'
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '0.'
         STOP RUN
     END-IF
-    ACCEPT Food
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
     IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over SFr. 0.'
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '0.'
         STOP RUN
     END-IF
-    ACCEPT Travel
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
     IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least SFr. 1.'
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '1.'
         STOP RUN
     END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
-        STOP RUN
-    END-IF
-    MULTIPLY Salary BY .97 GIVING Salary
-    MULTIPLY Rent BY .97 GIVING Rent
-    MULTIPLY Food BY .97 GIVING Food
-    MULTIPLY Travel BY .97 GIVING Travel
-    DISPLAY 'Annual salary SFr. ', Salary
-    DISPLAY 'Monthly mortgage/rent: SFr. ', Rent
-    DISPLAY 'Monthly bills: SFr. ', Bills
-    DISPLAY 'Weekly grocery/food expenses: SFr. ', Food
-    DISPLAY 'Annual travel expenses: SFr. ', Travel
-    DISPLAY 'Tax Percentage: SFr. ', Tax_Percent
+    MOVE "Fra" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Tax_Percent
     COMPUTE Yearly_Rent = Rent * 12
     COMPUTE Yearly_Bills = Bills * 12
     COMPUTE Yearly_Food = Food * 52
     COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
     COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of SFr. ', Salary
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Salary
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | SFr. ', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | SFr. ', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | SFr. ', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | SFr. ', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | SFr. ', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | SFr. ', Extra, '  |  ', Extra_Percent, '% | #########################'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
     DISPLAY '--------------------------------------------------------------------------------------------------'
 END-PERFORM.
 
 POUNDS-SECT.
+MOVE "£" TO WS-Curr-Symbol.
 DISPLAY "We can accept up to and including $9999999.99".
 DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
 PERFORM UNTIL Salary = 0
-    ACCEPT Salary
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
     IF (Salary = 0) THEN
-        STOP RUN
+        EXIT PERFORM
     END-IF
-    ACCEPT Rent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
     IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over £0.'
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Bills
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
     IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over £0.'
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Food
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
     IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over £0.'
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Travel
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
     IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least £1.'
-        STOP RUN
-    END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
         STOP RUN
     END-IF
-    MULTIPLY Salary BY .81 GIVING Salary
-    MULTIPLY Rent BY .81 GIVING Rent
-    MULTIPLY Food BY .81 GIVING Food
-    MULTIPLY Travel BY .81 GIVING Travel
-    DISPLAY 'Annual salary £', Salary
-    DISPLAY 'Monthly mortgage/rent: £', Rent
-    DISPLAY 'Monthly bills: £', Bills
-    DISPLAY 'Weekly grocery/food expenses: £', Food
-    DISPLAY 'Annual travel expenses: £', Travel
-    DISPLAY 'Tax Percentage: £', Tax_Percent
+    MOVE "Pou" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
     COMPUTE Yearly_Rent = Rent * 12
     COMPUTE Yearly_Bills = Bills * 12
     COMPUTE Yearly_Food = Food * 52
     COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
     COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of £', Salary
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | £', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | £', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | £', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | £', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | £', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | £', Extra, '  |  ', Extra_Percent, '% | #########################'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
     DISPLAY '--------------------------------------------------------------------------------------------------'
 END-PERFORM.
 
 YEN-SECT.
+MOVE "¥" TO WS-Curr-Symbol.
 DISPLAY "We can accept up to and including $9999999.99".
 DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
 PERFORM UNTIL Salary = 0
-    ACCEPT Salary
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
     IF (Salary = 0) THEN
-        STOP RUN
+        EXIT PERFORM
     END-IF
-    ACCEPT Rent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
     IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ¥0.'
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Bills
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
     IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ¥0.'
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Food
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
     IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ¥0.'
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Travel
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
     IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ¥1.'
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
+        STOP RUN
+    END-IF
+    MOVE "Yen" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    *> Yen has no sub-unit, so whole-yen amounts only from here on.
+    COMPUTE Salary = FUNCTION INTEGER(Salary)
+    COMPUTE Rent = FUNCTION INTEGER(Rent)
+    COMPUTE Food = FUNCTION INTEGER(Food)
+    COMPUTE Travel = FUNCTION INTEGER(Travel)
+    MOVE Salary TO WS-Yen-Disp
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp
+    MOVE Rent TO WS-Yen-Disp
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp
+    MOVE Bills TO WS-Yen-Disp
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp
+    MOVE Food TO WS-Yen-Disp
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp
+    MOVE Travel TO WS-Yen-Disp
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
+    COMPUTE Yearly_Rent = FUNCTION INTEGER(Rent * 12)
+    COMPUTE Yearly_Bills = FUNCTION INTEGER(Bills * 12)
+    COMPUTE Yearly_Food = FUNCTION INTEGER(Food * 52)
+    COMPUTE Yearly_Taxes = FUNCTION INTEGER(Salary * (Tax_Percent / 100))
+    COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    MOVE Salary TO WS-Yen-Disp
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    MOVE Yearly_Rent TO WS-Yen-Disp
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Yearly_Bills TO WS-Yen-Disp
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Yearly_Food TO WS-Yen-Disp
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel TO WS-Yen-Disp
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Yearly_Taxes TO WS-Yen-Disp
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra TO WS-Yen-Disp
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), WS-Yen-Disp, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-PERFORM.
+
+EUROS-SECT.
+MOVE "€" TO WS-Curr-Symbol.
+DISPLAY "We can accept up to and including $9999999.99".
+DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
+PERFORM UNTIL Salary = 0
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
+    IF (Salary = 0) THEN
+        EXIT PERFORM
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
+    IF (Rent = 0) THEN
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
+        STOP RUN
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
+    IF (Bills = 0) THEN
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
+    IF (Food = 0) THEN
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    MULTIPLY Salary BY 107.6 GIVING Salary
-    MULTIPLY Rent BY 107.6 GIVING Rent
-    MULTIPLY Food BY 107.6 GIVING Food
-    MULTIPLY Travel BY 107.6 GIVING Travel
-    DISPLAY 'Annual salary ¥', Salary
-    DISPLAY 'Monthly mortgage/rent: ¥', Rent
-    DISPLAY 'Monthly bills: ¥', Bills
-    DISPLAY 'Weekly grocery/food expenses: ¥', Food
-    DISPLAY 'Annual travel expenses: ¥', Travel
-    DISPLAY 'Tax Percentage: ¥', Tax_Percent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
+    IF (Travel = 0) THEN
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
+        STOP RUN
+    END-IF
+    MOVE "Eur" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
     COMPUTE Yearly_Rent = Rent * 12
     COMPUTE Yearly_Bills = Bills * 12
     COMPUTE Yearly_Food = Food * 52
     COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
     COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of ¥', Salary
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | ¥', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | ¥', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | ¥', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | ¥', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | ¥', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | ¥', Extra, '  |  ', Extra_Percent, '% | #########################'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
     DISPLAY '--------------------------------------------------------------------------------------------------'
 END-PERFORM.
 
-EUROS-SECT.
+KRONA-SECT.
+MOVE "kr" TO WS-Curr-Symbol.
 DISPLAY "We can accept up to and including $9999999.99".
 DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
 PERFORM UNTIL Salary = 0
-    ACCEPT Salary
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
     IF (Salary = 0) THEN
-        STOP RUN
+        EXIT PERFORM
     END-IF
-    ACCEPT Rent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
     IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over €0.'
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over kr. 0.'
         STOP RUN
     END-IF
-    ACCEPT Bills
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
     IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over €0.'
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over kr. 0.'
         STOP RUN
     END-IF
-    ACCEPT Food
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
     IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over €0.'
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over kr. 0.'
         STOP RUN
     END-IF
-    ACCEPT Travel
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
     IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least €1.'
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least kr. 1.'
+        STOP RUN
+    END-IF
+    MOVE "Kro" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
+    COMPUTE Yearly_Rent = Rent * 12
+    COMPUTE Yearly_Bills = Bills * 12
+    COMPUTE Yearly_Food = Food * 52
+    COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
+    COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-PERFORM.
+
+CANADIAN-SECT.
+MOVE "CA$" TO WS-Curr-Symbol.
+DISPLAY "We can accept up to and including $9999999.99".
+DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
+PERFORM UNTIL Salary = 0
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
+    IF (Salary = 0) THEN
+        EXIT PERFORM
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
+    IF (Rent = 0) THEN
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
+    IF (Bills = 0) THEN
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    MULTIPLY Salary BY .92 GIVING Salary
-    MULTIPLY Rent BY .92 GIVING Rent
-    MULTIPLY Food BY .92 GIVING Food
-    MULTIPLY Travel BY .92 GIVING Travel
-    DISPLAY 'Annual salary €', Salary
-    DISPLAY 'Monthly mortgage/rent: €', Rent
-    DISPLAY 'Monthly bills: €', Bills
-    DISPLAY 'Weekly grocery/food expenses: €', Food
-    DISPLAY 'Annual travel expenses: €', Travel
-    DISPLAY 'Tax Percentage: €', Tax_Percent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
+    IF (Food = 0) THEN
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
+        STOP RUN
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
+    IF (Travel = 0) THEN
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
+        STOP RUN
+    END-IF
+    MOVE "Can" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
     COMPUTE Yearly_Rent = Rent * 12
     COMPUTE Yearly_Bills = Bills * 12
     COMPUTE Yearly_Food = Food * 52
     COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
     COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of €', Salary
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | €', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | €', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | €', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | €', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | €', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | €', Extra, '  |  ', Extra_Percent, '% | #########################'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
     DISPLAY '--------------------------------------------------------------------------------------------------'
 END-PERFORM.
 
-KRONA-SECT.
+AUSTRALIAN-SECT.
+MOVE "A$" TO WS-Curr-Symbol.
 DISPLAY "We can accept up to and including $9999999.99".
 DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
 PERFORM UNTIL Salary = 0
-    ACCEPT Salary
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
     IF (Salary = 0) THEN
-        STOP RUN
+        EXIT PERFORM
     END-IF
-    ACCEPT Rent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
     IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over kr. 0.'
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Bills
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
     IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over kr. 0.'
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Food
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
     IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over kr. 0.'
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Travel
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
     IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least kr. 1.'
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
+        STOP RUN
+    END-IF
+    MOVE "Aus" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
+    COMPUTE Yearly_Rent = Rent * 12
+    COMPUTE Yearly_Bills = Bills * 12
+    COMPUTE Yearly_Food = Food * 52
+    COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
+    COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-PERFORM.
+
+MEXICAN-SECT.
+MOVE "Mex$" TO WS-Curr-Symbol.
+DISPLAY "We can accept up to and including $9999999.99".
+DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
+PERFORM UNTIL Salary = 0
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
+    IF (Salary = 0) THEN
+        EXIT PERFORM
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
+    IF (Rent = 0) THEN
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
+        STOP RUN
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
+    IF (Bills = 0) THEN
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
+    IF (Food = 0) THEN
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
+        STOP RUN
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
+    IF (Travel = 0) THEN
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
         STOP RUN
     END-IF
-    MULTIPLY Salary BY 10.04 GIVING Salary
-    MULTIPLY Rent BY 10.04 GIVING Rent
-    MULTIPLY Food BY 10.04 GIVING Food
-    MULTIPLY Travel BY 10.04 GIVING Travel
-    DISPLAY 'Annual salary kr', Salary
-    DISPLAY 'Monthly mortgage/rent: kr', Rent
-    DISPLAY 'Monthly bills: kr', Bills
-    DISPLAY 'Weekly grocery/food expenses: kr', Food
-    DISPLAY 'Annual travel expenses: kr', Travel
-    DISPLAY 'Tax Percentage: kr', Tax_Percent
+    MOVE "Mex" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
     COMPUTE Yearly_Rent = Rent * 12
     COMPUTE Yearly_Bills = Bills * 12
     COMPUTE Yearly_Food = Food * 52
     COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
     COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of kr', Salary
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | kr', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | kr', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | kr', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | kr', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | kr', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | kr', Extra, '  |  ', Extra_Percent, '% | #########################'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
     DISPLAY '--------------------------------------------------------------------------------------------------'
 END-PERFORM.
 
-DOLLARS-SECT.
+INDIAN-SECT.
+MOVE "Rs. " TO WS-Curr-Symbol.
 DISPLAY "We can accept up to and including $9999999.99".
 DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
-DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Then enter your tax percentage.'.
-DISPLAY 'To correctly EXIT the program, enter 0 as your salary. Entering 0 for anything else will result in an error.'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
 PERFORM UNTIL Salary = 0
-    ACCEPT Salary
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
     IF (Salary = 0) THEN
-        STOP RUN
+        EXIT PERFORM
     END-IF
-    ACCEPT Rent
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
     IF (Rent = 0) THEN
-        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over $0.'
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '0.'
         STOP RUN
     END-IF
-    ACCEPT Bills
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
     IF (Bills = 0) THEN
-        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over $0.'
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '0.'
         STOP RUN
     END-IF
-    ACCEPT Food
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
     IF (Food = 0) THEN
-        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over $0.'
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '0.'
         STOP RUN
     END-IF
-    ACCEPT Travel
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
     IF (Travel = 0) THEN
-        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least $1.'
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), ' ', '1.'
+        STOP RUN
+    END-IF
+    MOVE "Ind" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    PERFORM FIND-FX-RATE-SECT
+    MOVE Salary TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Salary
+    MOVE Rent TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Rent
+    MOVE Food TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Food
+    MOVE Travel TO WS-FX-Convert-Amount
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Current-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Travel
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Tax_Percent
+    COMPUTE Yearly_Rent = Rent * 12
+    COMPUTE Yearly_Bills = Bills * 12
+    COMPUTE Yearly_Food = Food * 52
+    COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
+    COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Salary
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), ' ', Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-PERFORM.
+
+DOLLARS-SECT.
+MOVE 1.0000 TO WS-Current-Rate.
+MOVE "$" TO WS-Curr-Symbol.
+DISPLAY "We can accept up to and including $9999999.99".
+DISPLAY 'First enter your salary, then enter your expenses in the order of your'.
+DISPLAY 'rent/mortgage, bills, food expenses, and travel expenses. Your tax rate is set automatically for this country.'.
+DISPLAY 'Enter 0 as your salary to return to the currency menu. Entering 0 for anything else will result in an error.'.
+PERFORM UNTIL Salary = 0
+    PERFORM ACCEPT-EMPLOYEE-IDENTITY-SECT
+    PERFORM VALIDATE-AND-ACCEPT-SALARY-SECT
+    MOVE WS-Salary-Value TO Salary
+    IF (Salary = 0) THEN
+        EXIT PERFORM
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Rent
+    IF (Rent = 0) THEN
+        DISPLAY 'INPUT ERROR: You dont pay a rent or a mortgage? Looks like you dont need my help! Rent must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
+        STOP RUN
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Bills
+    IF (Bills = 0) THEN
+        DISPLAY 'INPUT ERROR: WOW you pay no bills huh? MUST BE NICE. Bills must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
         STOP RUN
     END-IF
-    ACCEPT Tax_Percent
-    IF (Tax_Percent = 0) OR (Tax_Percent > 100) THEN
-        DISPLAY 'INPUT ERROR: 2 things you cant avoid in life, death and taxes. Tax percentage must be between 0% and 100%.'
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Food
+    IF (Food = 0) THEN
+        DISPLAY 'INPUT ERROR: You mean to tell me you NEVER eat?! Lies! Food expense must be over ', FUNCTION TRIM(WS-Curr-Symbol), '0.'
+        STOP RUN
+    END-IF
+    PERFORM VALIDATE-AND-ACCEPT-AMOUNT-SECT
+    MOVE WS-Amount-Value TO Travel
+    IF (Travel = 0) THEN
+        DISPLAY 'INPUT ERROR: Travel includes car expenses, bike expenses, bus fares, etc. Must be at least ', FUNCTION TRIM(WS-Curr-Symbol), '1.'
         STOP RUN
     END-IF
-    DISPLAY 'Annual salary $', Salary
-    DISPLAY 'Monthly mortgage/rent: $', Rent
-    DISPLAY 'Monthly bills: $', Bills
-    DISPLAY 'Weekly grocery/food expenses: $', Food
-    DISPLAY 'Annual travel expenses: $', Travel
-    DISPLAY 'Tax Percentage: $', Tax_Percent
+    MOVE "Dol" TO WS-Lookup-Code
+    PERFORM FIND-TAX-RATE-SECT
+    MOVE WS-Current-Tax-Rate TO Tax_Percent
+    DISPLAY 'Employee ID: ', Employee-ID, '  Name: ', Employee-Name
+    DISPLAY 'Annual salary ', FUNCTION TRIM(WS-Curr-Symbol), Salary
+    DISPLAY 'Monthly mortgage/rent: ', FUNCTION TRIM(WS-Curr-Symbol), Rent
+    DISPLAY 'Monthly bills: ', FUNCTION TRIM(WS-Curr-Symbol), Bills
+    DISPLAY 'Weekly grocery/food expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Food
+    DISPLAY 'Annual travel expenses: ', FUNCTION TRIM(WS-Curr-Symbol), Travel
+    DISPLAY 'Tax Percentage: ', FUNCTION TRIM(WS-Curr-Symbol), Tax_Percent
     COMPUTE Yearly_Rent = Rent * 12
     COMPUTE Yearly_Bills = Bills * 12
     COMPUTE Yearly_Food = Food * 52
     COMPUTE Yearly_Taxes = Salary * (Tax_Percent / 100)
     COMPUTE Extra = Salary - (Yearly_Rent + Yearly_Bills + Yearly_Food + Yearly_Taxes + Travel)
-    COMPUTE Rent_Percent = (Yearly_Rent/Salary) * 100
-    COMPUTE Bills_Percent = (Yearly_Bills/Salary) * 100
-    COMPUTE Food_Percent = (Yearly_Food/Salary) * 100
-    COMPUTE Travel_Percent = (Travel/Salary) * 100
-    COMPUTE Taxes_Percent = (Yearly_Taxes/Salary) * 100
-    COMPUTE Extra_Percent = (Extra/Salary) * 100
+    MOVE Salary TO WS-Divide-Guard-Divisor
+    PERFORM DIVIDE-GUARD-SECT
+    COMPUTE Rent_Percent = (Yearly_Rent/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Bills_Percent = (Yearly_Bills/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Food_Percent = (Yearly_Food/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Travel_Percent = (Travel/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Taxes_Percent = (Yearly_Taxes/WS-Divide-Guard-Divisor) * 100
+    COMPUTE Extra_Percent = (Extra/WS-Divide-Guard-Divisor) * 100
+    PERFORM WRITE-AUDIT-LOG-SECT
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY 'See the financial breakdown below, based on a salary of $', Salary
+    DISPLAY 'See the financial breakdown below, based on a salary of ', FUNCTION TRIM(WS-Curr-Symbol), Salary
     DISPLAY '--------------------------------------------------------------------------------------------------'
-    DISPLAY '| Mortgage/Rent | $', Yearly_Rent, '  |  ', Rent_Percent, '% | #########################'
-    DISPLAY '| Bills         | $', Yearly_Bills, '  |  ', Bills_Percent, '% | #########################'
-    DISPLAY '| Food          | $', Yearly_Food, '  |  ', Food_Percent, '% | #########################'
-    DISPLAY '| Travel        | $', Travel, '  |  ', Travel_Percent, '% | #########################'
-    DISPLAY '| Taxes         | $', Yearly_Taxes, '  |  ', Taxes_Percent, '% | #########################'
-    DISPLAY '| Extra         | $', Extra, '  |  ', Extra_Percent, '% | #########################'
+    MOVE Rent_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Mortgage/Rent | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Rent, '  |  ', Rent_Percent, '% | ', WS-Bar-Chart
+    MOVE Bills_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Bills         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Bills, '  |  ', Bills_Percent, '% | ', WS-Bar-Chart
+    MOVE Food_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Food          | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Food, '  |  ', Food_Percent, '% | ', WS-Bar-Chart
+    MOVE Travel_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Travel        | ', FUNCTION TRIM(WS-Curr-Symbol), Travel, '  |  ', Travel_Percent, '% | ', WS-Bar-Chart
+    MOVE Taxes_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Taxes         | ', FUNCTION TRIM(WS-Curr-Symbol), Yearly_Taxes, '  |  ', Taxes_Percent, '% | ', WS-Bar-Chart
+    MOVE Extra_Percent TO WS-Bar-Percent
+    PERFORM BUILD-BAR-SECT
+    DISPLAY '| Extra         | ', FUNCTION TRIM(WS-Curr-Symbol), Extra, '  |  ', Extra_Percent, '% | ', WS-Bar-Chart
     DISPLAY '--------------------------------------------------------------------------------------------------'
 END-PERFORM.
