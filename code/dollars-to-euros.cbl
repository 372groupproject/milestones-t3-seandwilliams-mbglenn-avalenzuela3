@@ -3,17 +3,88 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DOLLAR-EURO-CONV.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Batch-Input-File ASSIGN TO "DOLLAR-EURO-BATCH-INPUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Batch-Input-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  Batch-Input-File.
+01 Batch-Input-Record.
+    05 Batch-Amount PIC 9(6)V99.
+
 WORKING-STORAGE SECTION.
-01 Dollars PIC 9(6)V99. 
+01 Dollars PIC 9(6)V99.
 01 Conversion PIC 9(6)V99.
+01 WS-FX-Rate PIC 9(5)V9999 VALUE 0.9400.
+01 WS-Euro-Rate PIC 9(5)V9999 VALUE 1.0638.
+01 WS-FX-Convert-Amount PIC 9(8)V9999.
+01 WS-FX-Convert-Result PIC 9(8)V9999.
+01 Run-Mode PIC X VALUE "I".
+01 WS-Direction PIC X VALUE "D".
+    88 Direction-Dollars-To-Euros VALUE "D" "d".
+    88 Direction-Euros-To-Dollars VALUE "E" "e".
+01 Batch-Input-Status PIC XX.
+01 Batch-EOF-Flag PIC X VALUE "N".
+    88 Batch-EOF VALUE "Y".
+01 Records-Processed PIC 9(7) VALUE 0.
 
 
 PROCEDURE DIVISION.
-DISPLAY 'We will convert your money into Euros ;)'.
-DISPLAY 'Enter in the amount of money in your wallet'.
-DISPLAY "We can accept up to and including $999999.99"
-ACCEPT Dollars.
-MULTIPLY Dollars BY 0.94 GIVING Conversion.
-DISPLAY 'Your money in $ is equal to â‚¬', Conversion.
+DISPLAY 'We will convert your money between Dollars and Euros ;)'.
+DISPLAY "Enter D to convert Dollars to Euros, or E to convert Euros to Dollars".
+ACCEPT WS-Direction.
+DISPLAY "Enter I to convert one amount interactively, or B to process a batch file of amounts".
+ACCEPT Run-Mode.
+IF (Run-Mode = "B") OR (Run-Mode = "b") THEN
+    PERFORM BATCH-SECT
+ELSE
+    PERFORM INTERACTIVE-SECT
+END-IF
 STOP RUN.
+
+INTERACTIVE-SECT.
+IF Direction-Euros-To-Dollars THEN
+    DISPLAY 'Enter in the amount of Euros in your wallet'
+    DISPLAY "We can accept up to and including 999999.99"
+ELSE
+    DISPLAY 'Enter in the amount of money in your wallet'
+    DISPLAY "We can accept up to and including $999999.99"
+END-IF
+ACCEPT Dollars.
+PERFORM CONVERT-AND-DISPLAY-SECT.
+
+CONVERT-AND-DISPLAY-SECT.
+MOVE Dollars TO WS-FX-Convert-Amount.
+IF Direction-Euros-To-Dollars THEN
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-Euro-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Conversion
+    DISPLAY 'Your money in â‚¬ is equal to $', Conversion
+ELSE
+    CALL "WTM-FX-CONVERT" USING WS-FX-Convert-Amount, WS-FX-Rate, WS-FX-Convert-Result
+    MOVE WS-FX-Convert-Result TO Conversion
+    DISPLAY 'Your money in $ is equal to â‚¬', Conversion
+END-IF.
+
+BATCH-SECT.
+OPEN INPUT Batch-Input-File.
+IF Batch-Input-Status NOT = "00" THEN
+    DISPLAY 'BATCH ERROR: Could not open DOLLAR-EURO-BATCH-INPUT.DAT, file status ', Batch-Input-Status
+    STOP RUN
+END-IF
+READ Batch-Input-File
+    AT END SET Batch-EOF TO TRUE
+END-READ
+PERFORM UNTIL Batch-EOF
+    MOVE Batch-Amount TO Dollars
+    PERFORM CONVERT-AND-DISPLAY-SECT
+    ADD 1 TO Records-Processed
+    READ Batch-Input-File
+        AT END SET Batch-EOF TO TRUE
+    END-READ
+END-PERFORM.
+CLOSE Batch-Input-File.
+DISPLAY 'Batch conversion complete: ', Records-Processed, ' record(s) processed.'.
