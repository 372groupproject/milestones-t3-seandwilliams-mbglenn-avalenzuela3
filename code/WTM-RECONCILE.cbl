@@ -0,0 +1,126 @@
+*> Cross-check reconciliation between WHERES_THE_MONEY and
+*> WTM-INTERNATIONAL for the same household. Reads BUDGET-HISTORY.DAT
+*> (domestic, USD) and WTM-AUDIT-LOG.DAT (foreign-currency conversions)
+*> and, for any Employee-ID appearing in both, converts the audit
+*> record's foreign salary back to USD using its recorded FX rate and
+*> compares it to the domestic salary on file.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WTM-RECONCILE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Budget-History-File ASSIGN TO "BUDGET-HISTORY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Budget-History-Status.
+    SELECT Audit-Log-File ASSIGN TO "WTM-AUDIT-LOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Log-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  Budget-History-File.
+    COPY "WTM-HISTORY-REC.cpy".
+
+FD  Audit-Log-File.
+    COPY "WTM-AUDIT-REC.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-Budget-History-Status PIC XX.
+01 WS-Audit-Log-Status PIC XX.
+01 WS-Budget-History-EOF-Flag PIC X VALUE "N".
+    88 Budget-History-EOF VALUE "Y".
+01 WS-Tolerance PIC 9(7)V99 VALUE 1.00.
+
+01 WS-Audit-Table.
+    05 WS-Audit-Entry OCCURS 500 TIMES INDEXED BY Audit-Idx.
+       10 WS-Audit-Employee-ID PIC 9(6).
+       10 WS-Audit-Curr-Code   PIC X(3).
+       10 WS-Audit-FX-Rate     PIC 9(5)V9999.
+       10 WS-Audit-Salary      PIC 9(8)V99.
+       10 WS-Audit-USD-Salary  PIC 9(8)V99.
+01 WS-Audit-Table-Count PIC 9(4) VALUE 0.
+01 WS-Match-Found-Flag PIC X VALUE "N".
+    88 Match-Found VALUE "Y" FALSE "N".
+01 WS-Salary-Diff PIC S9(8)V99.
+01 WS-Households-Checked PIC 9(5) VALUE 0.
+01 WS-Households-Matched PIC 9(5) VALUE 0.
+01 WS-Households-Mismatched PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+DISPLAY '--------------------------- WHERES THE MONEY / INTERNATIONAL RECONCILIATION ------------------------'.
+DISPLAY '--------------------------------------------------------------------------------------------------'.
+PERFORM LOAD-AUDIT-TABLE-SECT.
+IF WS-Audit-Table-Count = 0 THEN
+    DISPLAY 'No records found in WTM-AUDIT-LOG.DAT - nothing to reconcile.'
+ELSE
+    PERFORM CHECK-HISTORY-AGAINST-AUDIT-SECT
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+    DISPLAY 'Households checked: ', WS-Households-Checked
+    DISPLAY 'Households with a matching international conversion: ', WS-Households-Matched
+    DISPLAY 'Households with a salary mismatch beyond tolerance: ', WS-Households-Mismatched
+    DISPLAY '--------------------------------------------------------------------------------------------------'
+END-IF.
+STOP RUN.
+
+LOAD-AUDIT-TABLE-SECT.
+MOVE 0 TO WS-Audit-Table-Count.
+OPEN INPUT Audit-Log-File.
+IF WS-Audit-Log-Status NOT = "00" THEN
+    DISPLAY 'RECONCILE: could not open WTM-AUDIT-LOG.DAT, file status ', WS-Audit-Log-Status
+ELSE
+    PERFORM UNTIL WS-Audit-Log-Status NOT = "00"
+        READ Audit-Log-File
+            AT END EXIT PERFORM
+            NOT AT END
+                IF WS-Audit-Table-Count < 500 THEN
+                    ADD 1 TO WS-Audit-Table-Count
+                    MOVE Audit-Employee-ID TO WS-Audit-Employee-ID(WS-Audit-Table-Count)
+                    MOVE Audit-Curr-Code TO WS-Audit-Curr-Code(WS-Audit-Table-Count)
+                    MOVE Audit-FX-Rate TO WS-Audit-FX-Rate(WS-Audit-Table-Count)
+                    MOVE Audit-Salary TO WS-Audit-Salary(WS-Audit-Table-Count)
+                    IF Audit-FX-Rate > 0 THEN
+                        COMPUTE WS-Audit-USD-Salary(WS-Audit-Table-Count) = Audit-Salary / Audit-FX-Rate
+                    ELSE
+                        MOVE 0 TO WS-Audit-USD-Salary(WS-Audit-Table-Count)
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE Audit-Log-File
+END-IF.
+
+CHECK-HISTORY-AGAINST-AUDIT-SECT.
+OPEN INPUT Budget-History-File.
+IF WS-Budget-History-Status NOT = "00" THEN
+    DISPLAY 'RECONCILE: could not open BUDGET-HISTORY.DAT, file status ', WS-Budget-History-Status
+ELSE
+    READ Budget-History-File
+        AT END SET Budget-History-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL Budget-History-EOF
+        ADD 1 TO WS-Households-Checked
+        MOVE "N" TO WS-Match-Found-Flag
+        SET Audit-Idx TO 1
+        SEARCH WS-Audit-Entry VARYING Audit-Idx
+            AT END CONTINUE
+            WHEN WS-Audit-Employee-ID(Audit-Idx) = Hist-Employee-ID
+                SET Match-Found TO TRUE
+                ADD 1 TO WS-Households-Matched
+                COMPUTE WS-Salary-Diff = Hist-Salary - WS-Audit-USD-Salary(Audit-Idx)
+                IF FUNCTION ABS(WS-Salary-Diff) > WS-Tolerance THEN
+                    ADD 1 TO WS-Households-Mismatched
+                    DISPLAY 'MISMATCH: Employee ', Hist-Employee-ID, ' - domestic salary $', Hist-Salary,
+                        ' vs international (', WS-Audit-Curr-Code(Audit-Idx), ') converted back to $',
+                        WS-Audit-USD-Salary(Audit-Idx), ' - difference $', WS-Salary-Diff
+                ELSE
+                    DISPLAY 'OK: Employee ', Hist-Employee-ID, ' - domestic and international salary reconcile within tolerance'
+                END-IF
+        END-SEARCH
+        READ Budget-History-File
+            AT END SET Budget-History-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE Budget-History-File
+END-IF.
